@@ -0,0 +1,270 @@
+       >>source format is fixed
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-03-25
+      * Last Modified: 2021-03-25
+      * Purpose: Batch job that prints a daily guest book activity
+      *          report: how many entries were signed today, how many
+      *          moderation actions happened today, and the current
+      *          total of active/hidden entries. Meant to be run once a
+      *          day from cron, with stdout redirected to a log file or
+      *          piped into mail. Installs with more than one guest
+      *          book get one section per book, since a single mixed
+      *          count wouldn't tell a reader which book it described.
+      * Tectonics: ./build_and_deploy.sh
+      ******************************************************************
+       identification division.
+       program-id. daily-activity-report-batch.
+
+       environment division.
+
+       configuration section.
+       repository.
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+
+       data division.
+
+       file section.
+
+      *Must be all uppercase for esqloc precompiler.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL
+           BEGIN DECLARE SECTION
+       END-EXEC.
+       01  HOSTVARS.
+           05  BUFFER               PIC X(1024).
+
+       01  ws-count-created         PIC S9(9) COMP-5.
+       01  ws-count-hidden          PIC S9(9) COMP-5.
+       01  ws-count-activated       PIC S9(9) COMP-5.
+       01  ws-count-deleted         PIC S9(9) COMP-5.
+       01  ws-count-active-total    PIC S9(9) COMP-5.
+       01  ws-count-hidden-total    PIC S9(9) COMP-5.
+
+       01  ws-report-book-id        PIC X(64).
+
+       01  ws-new-guest-name        PIC X(256).
+
+       EXEC SQL
+          END DECLARE SECTION
+       END-EXEC.
+
+       copy "db-config".
+
+       01  ws-report-date           pic x(10).
+
+       local-storage section.
+
+       procedure division.
+
+           call "config-reader" using WS-APP-CONFIG end-call
+
+           move function current-date(1:10) to ws-report-date
+
+           STRING 'DRIVER={' function trim(ws-cfg-db-driver) '};'
+                'SERVER=' function trim(ws-cfg-db-server) ';'
+                'PORT=' function trim(ws-cfg-db-port) ';'
+                'DATABASE=' function trim(ws-cfg-db-name) ';'
+                'UID=' function trim(ws-cfg-db-uid) ';'
+                'PWD=' function trim(ws-cfg-db-pwd) ';'
+                'COMRESSED_PROTO=0;'
+           INTO BUFFER.
+           EXEC SQL
+               CONNECT TO :BUFFER
+           END-EXEC.
+           perform sqlstate-check
+
+           display "Guest Book Daily Activity Report - "
+               ws-report-date
+           end-display
+
+      *> One install can host several independent guest books (see
+      *> GUEST_BOOK_ID), so the report is broken down per book below
+      *> rather than printing one count that mixes all of them together.
+           EXEC SQL
+               DECLARE CUR_BOOK_IDS CURSOR FOR
+               SELECT GUEST_BOOK_ID FROM GUEST_ENTRY
+               UNION
+               SELECT GUEST_BOOK_ID FROM GUEST_ENTRY_AUDIT
+               ORDER BY GUEST_BOOK_ID
+           END-EXEC
+           perform sqlstate-check
+
+           EXEC SQL
+               OPEN CUR_BOOK_IDS
+           END-EXEC
+           perform sqlstate-check
+
+           perform until sqlcode = 100
+               EXEC SQL
+                   FETCH CUR_BOOK_IDS INTO :ws-report-book-id
+               END-EXEC
+               perform sqlstate-check
+               if sqlcode not = 100 then
+                   perform report-one-book
+               end-if
+           end-perform
+
+           EXEC SQL
+               CLOSE CUR_BOOK_IDS
+           END-EXEC
+           perform sqlstate-check
+
+           EXEC SQL
+               CONNECT RESET
+           END-EXEC.
+           perform sqlstate-check
+
+           goback.
+
+
+       report-one-book.
+           EXEC SQL
+               SELECT COUNT(*) INTO :ws-count-created
+               FROM GUEST_ENTRY_AUDIT
+               WHERE ACTION = 'CREATE'
+                 AND GUEST_BOOK_ID = :ws-report-book-id
+                 AND CREATE_DT >= CURRENT_DATE
+                 AND CREATE_DT < CURRENT_DATE + INTERVAL '1 day'
+           END-EXEC
+           perform sqlstate-check
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :ws-count-hidden
+               FROM GUEST_ENTRY_AUDIT
+               WHERE ACTION = 'HIDE'
+                 AND GUEST_BOOK_ID = :ws-report-book-id
+                 AND CREATE_DT >= CURRENT_DATE
+                 AND CREATE_DT < CURRENT_DATE + INTERVAL '1 day'
+           END-EXEC
+           perform sqlstate-check
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :ws-count-activated
+               FROM GUEST_ENTRY_AUDIT
+               WHERE ACTION = 'ACTIVATE'
+                 AND GUEST_BOOK_ID = :ws-report-book-id
+                 AND CREATE_DT >= CURRENT_DATE
+                 AND CREATE_DT < CURRENT_DATE + INTERVAL '1 day'
+           END-EXEC
+           perform sqlstate-check
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :ws-count-deleted
+               FROM GUEST_ENTRY_AUDIT
+               WHERE ACTION = 'DELETE'
+                 AND GUEST_BOOK_ID = :ws-report-book-id
+                 AND CREATE_DT >= CURRENT_DATE
+                 AND CREATE_DT < CURRENT_DATE + INTERVAL '1 day'
+           END-EXEC
+           perform sqlstate-check
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :ws-count-active-total
+               FROM GUEST_ENTRY
+               WHERE STATUS = 'ACTIVE'
+                 AND GUEST_BOOK_ID = :ws-report-book-id
+           END-EXEC
+           perform sqlstate-check
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :ws-count-hidden-total
+               FROM GUEST_ENTRY
+               WHERE STATUS = 'HIDDEN'
+                 AND GUEST_BOOK_ID = :ws-report-book-id
+           END-EXEC
+           perform sqlstate-check
+
+           perform print-report
+
+           exit paragraph.
+
+
+       print-report.
+           display "-------------------------------------------"
+           display "Guest book: " function trim(ws-report-book-id)
+           display "-------------------------------------------"
+           display "New entries signed today:     "
+               ws-count-created
+           end-display
+           display "Entries hidden today:         "
+               ws-count-hidden
+           end-display
+           display "Entries unhidden today:       "
+               ws-count-activated
+           end-display
+           display "Entries deleted today:        "
+               ws-count-deleted
+           end-display
+           display "Names signed today:"
+           perform list-todays-names
+           display "Total active entries:         "
+               ws-count-active-total
+           end-display
+           display "Total hidden entries:         "
+               ws-count-hidden-total
+           end-display
+           exit paragraph.
+
+
+       list-todays-names.
+           EXEC SQL
+               DECLARE CUR_NEW_NAMES CURSOR FOR
+               SELECT GE.GUEST_NAME
+               FROM GUEST_ENTRY_AUDIT GA
+               JOIN GUEST_ENTRY GE ON GE.ID = GA.ENTRY_ID
+               WHERE GA.ACTION = 'CREATE'
+                 AND GA.GUEST_BOOK_ID = :ws-report-book-id
+                 AND GA.CREATE_DT >= CURRENT_DATE
+                 AND GA.CREATE_DT < CURRENT_DATE + INTERVAL '1 day'
+               ORDER BY GA.CREATE_DT
+           END-EXEC
+           perform sqlstate-check
+
+           EXEC SQL
+               OPEN CUR_NEW_NAMES
+           END-EXEC
+           perform sqlstate-check
+
+           perform until sqlcode = 100
+               EXEC SQL
+                   FETCH CUR_NEW_NAMES
+                   INTO :ws-new-guest-name
+               END-EXEC
+               perform sqlstate-check
+               if sqlcode not = 100 then
+                   display "  " function trim(ws-new-guest-name)
+               end-if
+           end-perform
+
+           EXEC SQL
+               CLOSE CUR_NEW_NAMES
+           END-EXEC
+           perform sqlstate-check
+
+           exit paragraph.
+
+
+       sqlstate-check section.
+           if sqlcode < 0
+               display 'SQLSTATE='  sqlstate,
+                   ', SQLCODE=' sqlcode
+               if sqlerrml > 0
+                   display 'SQL Error message:' sqlerrmc(1:sqlerrml)
+               end-if
+               move sqlcode to return-code
+               stop run
+           else if sqlcode > 0 and not = 100
+               display 'SQLSTATE='  sqlstate,
+                   ', SQLCODE=' sqlcode
+               if sqlerrml > 0
+                   display 'SQL Warning message:' sqlerrmc(1:sqlerrml)
+               end-if
+           end-if
+           exit section.
+
+       end program daily-activity-report-batch.
