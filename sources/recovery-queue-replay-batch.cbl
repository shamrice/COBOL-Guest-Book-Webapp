@@ -0,0 +1,489 @@
+       >>source format is fixed
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-03-25
+      * Last Modified: 2021-03-25
+      * Purpose: Batch job that replays the local recovery queue
+      *          written by sign-guest-book.cbl (one GUEST_NAME|
+      *          GUEST_EMAIL|GUEST_COMMENT|TIMESTAMP|REMOTE_ADDR|
+      *          USER_AGENT|GUEST_BOOK_ID line per entry that couldn't
+      *          be saved because the database was unreachable at
+      *          submission time) back into GUEST_ENTRY once the
+      *          database is back. Each replayed row gets its own
+      *          EDIT_TOKEN and CREATE audit row, same as a normal
+      *          signing, keeps the guest's original submission time
+      *          as CREATE_DT, and (when an email address was given)
+      *          queues an EDIT line onto the mail queue so the
+      *          submitter still gets their one-time edit/withdraw
+      *          link. A line whose INSERT fails (constraint
+      *          violation, bad data, a transient error) is written
+      *          back out to the queue instead of being dropped, so
+      *          one bad line doesn't stop the rest of the batch and
+      *          lines that already replayed successfully don't get
+      *          replayed -- and duplicated -- again next run. Meant
+      *          to be run periodically from cron, the same
+      *          restart-after-outage pattern as the other batch feeds
+      *          into this database.
+      * Tectonics: ./build_and_deploy.sh
+      ******************************************************************
+       identification division.
+       program-id. recovery-queue-replay-batch.
+
+       environment division.
+
+       configuration section.
+       repository.
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+
+      *> Reads from the renamed-aside copy of the live queue, not the
+      *> live path itself -- see the rename-aside comment in the
+      *> mainline for why (same reasoning as
+      *> mail-queue-drain-batch.cbl).
+           select fd-recovery-queue
+           assign to ws-recovery-draining-path
+           organization is line sequential
+           file status is ws-recovery-queue-status.
+
+           select fd-recovery-pending
+           assign to ws-recovery-pending-path
+           organization is line sequential
+           file status is ws-recovery-pending-status.
+
+      *> The live path itself, opened only to append survivor lines
+      *> back at the very end -- never read from here, so anything a
+      *> concurrently-running sign-guest-book.cbl appends to it while
+      *> this batch is working is left alone.
+           select fd-recovery-live
+           assign to ws-cfg-recovery-queue-path
+           organization is line sequential
+           file status is ws-recovery-live-status.
+
+           select fd-mail-queue assign to ws-cfg-mail-queue-path
+           organization is line sequential
+           file status is ws-mail-queue-status.
+
+       data division.
+
+       file section.
+
+       fd  fd-recovery-queue.
+       01  f-recovery-queue-line    pic x(2048).
+
+      *> Lines still waiting to be replayed (the database was still
+      *> down, or this particular line's INSERT failed) are written
+      *> here as they're found, then appended back onto the live queue
+      *> file once every line in the draining copy has been looked at,
+      *> so a crash or kill partway through never loses an unreplayed
+      *> entry.
+       fd  fd-recovery-pending.
+       01  f-recovery-pending-line  pic x(2048).
+
+       fd  fd-recovery-live.
+       01  f-recovery-live-line     pic x(2048).
+
+       fd  fd-mail-queue.
+       01  f-mail-queue-line        pic x(2048).
+
+      *Must be all uppercase for esqloc precompiler.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL
+           BEGIN DECLARE SECTION
+       END-EXEC.
+       01  HOSTVARS.
+           05  BUFFER               PIC X(1024).
+
+       01  ws-entry-name            pic x(256).
+       01  ws-entry-email           pic x(256).
+       01  ws-entry-comment         pic x(1024).
+       01  ws-entry-book-id         pic x(64).
+       01  ws-new-entry-id          PIC S9(9) COMP-5.
+       01  ws-edit-token            pic x(40).
+       01  ws-audit-action          pic x(10).
+       01  ws-audit-remote-addr     pic x(64).
+       01  ws-audit-user-agent      pic x(256).
+
+       EXEC SQL
+          END DECLARE SECTION
+       END-EXEC.
+
+       copy "db-config".
+
+       01  ws-recovery-queue-status pic xx.
+       01  ws-recovery-pending-status pic xx.
+       01  ws-recovery-live-status  pic xx.
+       01  ws-mail-queue-status     pic xx.
+
+       01  ws-recovery-pending-path pic x(266).
+       01  ws-recovery-draining-path pic x(266).
+
+       01  ws-entry-timestamp       pic x(26).
+       01  ws-entry-create-dt       pic x(19).
+
+       01  ws-entries-replayed      pic 9(9) value 0.
+       01  ws-entries-requeued      pic 9(9) value 0.
+
+       01  ws-edit-token-seed       pic 9(8).
+       01  ws-edit-token-rand       pic 9v9(9).
+       01  ws-edit-token-part1      pic 9(9).
+       01  ws-edit-token-part2      pic 9(9).
+       01  ws-edit-token-part3      pic 9(9).
+       01  ws-edit-link             pic x(256).
+       01  ws-mail-type             pic x(10).
+       01  ws-mail-extra            pic x(256).
+
+       01  ws-mv-command            pic x(560).
+
+       local-storage section.
+
+       procedure division.
+
+           call "config-reader" using WS-APP-CONFIG end-call
+
+      *> Seed FUNCTION RANDOM exactly once for the whole run --
+      *> generate-edit-token is performed once per replayed line
+      *> below, and re-seeding from the current time on every call
+      *> would hand identical EDIT_TOKENs to any two lines replayed
+      *> within the same wall-clock second (the normal case for a
+      *> queue that exists to catch a burst of entries). Drawing every
+      *> token from one continuing sequence instead means each call
+      *> gets different values no matter how many lines are replayed
+      *> in this process.
+           compute ws-edit-token-seed =
+               function numval(function current-date(9:6))
+           compute ws-edit-token-rand =
+               function random(ws-edit-token-seed)
+
+           move spaces to ws-recovery-pending-path
+           string
+               function trim(ws-cfg-recovery-queue-path) ".pending"
+               into ws-recovery-pending-path
+           end-string
+
+           move spaces to ws-recovery-draining-path
+           string
+               function trim(ws-cfg-recovery-queue-path) ".draining"
+               into ws-recovery-draining-path
+           end-string
+
+           STRING 'DRIVER={' function trim(ws-cfg-db-driver) '};'
+                'SERVER=' function trim(ws-cfg-db-server) ';'
+                'PORT=' function trim(ws-cfg-db-port) ';'
+                'DATABASE=' function trim(ws-cfg-db-name) ';'
+                'UID=' function trim(ws-cfg-db-uid) ';'
+                'PWD=' function trim(ws-cfg-db-pwd) ';'
+                'COMRESSED_PROTO=0;'
+           INTO BUFFER.
+           EXEC SQL
+               CONNECT TO :BUFFER
+           END-EXEC.
+
+           if sqlcode < 0 then
+      *> Still down -- leave the recovery queue untouched and try
+      *> again next time this batch runs.
+               display
+                   "recovery-queue-replay-batch: database still "
+                   "unreachable, leaving queue as-is"
+               end-display
+           else
+      *> Rename the live queue aside before reading it, so a
+      *> sign-guest-book.cbl process that appends a line after this
+      *> point starts (or extends) a fresh file at the live path
+      *> instead of racing the mv that used to happen after the read
+      *> (same reasoning as mail-queue-drain-batch.cbl). If there's
+      *> nothing queued, this mv just fails and the open below finds
+      *> no draining file, same as an empty queue.
+               move spaces to ws-mv-command
+               string
+                   "mv " function trim(ws-cfg-recovery-queue-path)
+                   " " function trim(ws-recovery-draining-path)
+                   into ws-mv-command
+               end-string
+               call "SYSTEM" using ws-mv-command end-call
+
+               open input fd-recovery-queue
+               if ws-recovery-queue-status < 10 then
+                   open output fd-recovery-pending
+
+                   perform until ws-recovery-queue-status not < 10
+                       read fd-recovery-queue
+                           at end
+                               continue
+                           not at end
+                               perform process-recovery-line
+                       end-read
+                   end-perform
+                   close fd-recovery-queue
+                   close fd-recovery-pending
+
+      *> Append the survivors (lines that still need to be replayed)
+      *> onto whatever is at the live path now, rather than mv-ing
+      *> over it -- anything sign-guest-book.cbl appended to a fresh
+      *> live-path file while this batch was running is still there,
+      *> untouched, and the survivors land after it instead of being
+      *> clobbered by it.
+                   perform append-survivors-to-live-queue
+
+      *> The draining copy was fully consumed above and everything
+      *> still needing replay is now appended back onto the live
+      *> path, so both scratch files are done with.
+                   move spaces to ws-mv-command
+                   string
+                       "rm -f " function trim(ws-recovery-draining-path)
+                       " " function trim(ws-recovery-pending-path)
+                       into ws-mv-command
+                   end-string
+                   call "SYSTEM" using ws-mv-command end-call
+               end-if
+
+               EXEC SQL
+                   CONNECT RESET
+               END-EXEC
+               perform sqlstate-check
+           end-if
+
+           display "recovery-queue-replay-batch: replayed "
+               ws-entries-replayed " queued entr(y/ies), "
+               ws-entries-requeued " left queued for retry"
+           end-display
+
+           goback.
+
+
+       append-survivors-to-live-queue.
+           if ws-entries-requeued = 0 then
+               exit paragraph
+           end-if
+
+           open input fd-recovery-pending
+           if ws-recovery-pending-status < 10 then
+               open extend fd-recovery-live
+               if ws-recovery-live-status > 9 then
+                   open output fd-recovery-live
+               end-if
+
+               perform until ws-recovery-pending-status not < 10
+                   read fd-recovery-pending
+                       at end
+                           continue
+                       not at end
+                           write f-recovery-live-line
+                               from f-recovery-pending-line
+                   end-read
+               end-perform
+
+               close fd-recovery-live
+               close fd-recovery-pending
+           end-if
+
+           exit paragraph.
+
+
+       process-recovery-line.
+           move spaces to ws-entry-name
+           move spaces to ws-entry-email
+           move spaces to ws-entry-comment
+           move spaces to ws-entry-timestamp
+           move spaces to ws-audit-remote-addr
+           move spaces to ws-audit-user-agent
+           move spaces to ws-entry-book-id
+
+           unstring f-recovery-queue-line delimited by "|"
+               into ws-entry-name ws-entry-email ws-entry-comment
+                   ws-entry-timestamp ws-audit-remote-addr
+                   ws-audit-user-agent ws-entry-book-id
+           end-unstring
+
+           if function trim(ws-entry-name) = spaces
+               and function trim(ws-entry-comment) = spaces then
+      *> Blank/malformed line (e.g. a half-written line left behind by
+      *> a crashed writer). Nothing useful to replay -- skip it.
+               exit paragraph
+           end-if
+
+           if function trim(ws-entry-book-id) = spaces then
+               move "default" to ws-entry-book-id
+           end-if
+
+           perform parse-entry-create-dt
+           perform generate-edit-token
+
+           EXEC SQL
+               INSERT INTO GUEST_ENTRY(
+                   GUEST_NAME, GUEST_EMAIL, GUEST_COMMENT,
+                   EDIT_TOKEN, GUEST_BOOK_ID, CREATE_DT)
+               VALUES (
+                   :ws-entry-name, :ws-entry-email,
+                   :ws-entry-comment, :ws-edit-token,
+                   :ws-entry-book-id, :ws-entry-create-dt)
+               RETURNING ID INTO :ws-new-entry-id;
+           END-EXEC
+
+           if sqlcode < 0 then
+      *> This line's INSERT failed (constraint violation, bad data, a
+      *> transient error) -- write it back out unchanged so it's
+      *> tried again next run, and move on to the rest of the queue
+      *> instead of stopping the whole batch over one bad line.
+               display
+                   "recovery-queue-replay-batch: failed to replay "
+                   "entry for " function trim(ws-entry-name)
+                   ", SQLCODE=" sqlcode ", leaving it queued"
+               end-display
+               write f-recovery-pending-line
+                   from f-recovery-queue-line
+               add 1 to ws-entries-requeued
+               exit paragraph
+           end-if
+
+           move "CREATE" to ws-audit-action
+           perform write-audit-record
+
+           perform queue-notifications
+
+           add 1 to ws-entries-replayed
+
+           exit paragraph.
+
+
+       parse-entry-create-dt.
+      *> ws-entry-timestamp is FUNCTION CURRENT-DATE's own format
+      *> (YYYYMMDDHHMISSss+HHMM) as written by sign-guest-book.cbl's
+      *> write-recovery-record; reformat the date/time portion into
+      *> the "YYYY-MM-DD HH:MM:SS" shape the ODBC driver expects for a
+      *> TIMESTAMP host variable (same shape view-guest-book.cbl's
+      *> date-range search already builds), so a replayed row keeps
+      *> the guest's original submission time instead of picking up
+      *> the batch's run time as CREATE_DT.
+           move spaces to ws-entry-create-dt
+           string
+               ws-entry-timestamp(1:4) "-"
+               ws-entry-timestamp(5:2) "-"
+               ws-entry-timestamp(7:2) " "
+               ws-entry-timestamp(9:2) ":"
+               ws-entry-timestamp(11:2) ":"
+               ws-entry-timestamp(13:2)
+               into ws-entry-create-dt
+           end-string
+
+           exit paragraph.
+
+
+       generate-edit-token.
+      *> Draws from the sequence seeded once in the mainline instead
+      *> of reseeding from the current time, so replaying many lines
+      *> in one run (the normal case right after an outage) can't
+      *> hand two of them the same token.
+           compute ws-edit-token-rand = function random
+           compute ws-edit-token-part1 =
+               function integer(ws-edit-token-rand * 999999999)
+           compute ws-edit-token-rand = function random
+           compute ws-edit-token-part2 =
+               function integer(ws-edit-token-rand * 999999999)
+           compute ws-edit-token-rand = function random
+           compute ws-edit-token-part3 =
+               function integer(ws-edit-token-rand * 999999999)
+
+           move spaces to ws-edit-token
+           string
+               ws-edit-token-part1
+               ws-edit-token-part2
+               ws-edit-token-part3
+               into ws-edit-token
+           end-string
+
+           exit paragraph.
+
+
+       write-audit-record.
+      *> ws-new-entry-id's row is already committed (the INSERT above)
+      *> by the time this runs, so don't stop run over a failed
+      *> audit-trail write -- log it and let the rest of the queue
+      *> keep replaying, same as sign-guest-book.cbl's
+      *> write-audit-record.
+           EXEC SQL
+               INSERT INTO GUEST_ENTRY_AUDIT(
+                   ENTRY_ID, ACTION, REMOTE_ADDR, USER_AGENT,
+                   GUEST_BOOK_ID)
+               VALUES (
+                   :ws-new-entry-id, :ws-audit-action,
+                   :ws-audit-remote-addr, :ws-audit-user-agent,
+                   :ws-entry-book-id);
+           END-EXEC
+           if sqlcode < 0
+               display 'SQLSTATE=' sqlstate, ', SQLCODE=' sqlcode
+               if sqlerrml > 0
+                   display 'SQL Error message:' sqlerrmc(1:sqlerrml)
+               end-if
+           else
+               perform sqlstate-check
+           end-if
+           exit paragraph.
+
+
+       queue-notifications.
+           move "ADMIN" to ws-mail-type
+           move spaces to ws-mail-extra
+           perform write-mail-queue-record
+
+           if function trim(ws-entry-email) not = spaces then
+               move spaces to ws-edit-link
+               string
+                   function trim(ws-cfg-edit-link-base)
+                   "?token=" function trim(ws-edit-token)
+                   into ws-edit-link
+               end-string
+
+               move "EDIT" to ws-mail-type
+               move ws-edit-link to ws-mail-extra
+               perform write-mail-queue-record
+           end-if
+
+           exit paragraph.
+
+
+       write-mail-queue-record.
+           move spaces to f-mail-queue-line
+           string
+               function trim(ws-mail-type) "|"
+               function trim(ws-entry-name) "|"
+               function trim(ws-entry-email) "|"
+               function trim(ws-entry-comment) "|"
+               function trim(ws-entry-timestamp) "|"
+               function trim(ws-mail-extra)
+               into f-mail-queue-line
+           end-string
+
+           open extend fd-mail-queue
+           if ws-mail-queue-status > 9 then
+               open output fd-mail-queue
+           end-if
+           if ws-mail-queue-status < 10 then
+               write f-mail-queue-line
+               close fd-mail-queue
+           end-if
+
+           exit paragraph.
+
+
+       sqlstate-check section.
+           if sqlcode < 0
+               display 'SQLSTATE='  sqlstate,
+                   ', SQLCODE=' sqlcode
+               if sqlerrml > 0
+                   display 'SQL Error message:' sqlerrmc(1:sqlerrml)
+               end-if
+               move sqlcode to return-code
+               stop run
+           else if sqlcode > 0 and not = 100
+               display 'SQLSTATE='  sqlstate,
+                   ', SQLCODE=' sqlcode
+               if sqlerrml > 0
+                   display 'SQL Warning message:' sqlerrmc(1:sqlerrml)
+               end-if
+           end-if
+           exit section.
+
+       end program recovery-queue-replay-batch.
