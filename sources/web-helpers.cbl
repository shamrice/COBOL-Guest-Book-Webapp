@@ -97,9 +97,15 @@
       ******************************************************************
       * Author: Erik Eriksen
       * Create Date: 2021-03-24
-      * Last Modified: 2021-03-24
-      * Purpose: Converts html encoded characters with their original
-      *          values. (Note: Not complete!)
+      * Last Modified: 2021-03-25
+      * Purpose: Converts html/url encoded characters with their
+      *          original values: general %HH hex decoding (not just a
+      *          fixed list of characters), "+" as space, and "&#NNN;"/
+      *          "&#xHH;" numeric character references, encoding the
+      *          referenced code point as UTF-8 if it's outside ASCII.
+      *          "<" and ">" are still dropped either way, same as
+      *          before, since callers store the result without further
+      *          HTML-escaping it on display.
       * Tectonics: ./build_and_deploy.sh
       ******************************************************************
        identification division.
@@ -113,10 +119,45 @@
 
        working-storage section.
 
-       01  ws-max-string-length           constant as 2048.
+       01  ws-max-string-length           constant as 8192.
 
        local-storage section.
 
+       01  ls-input-copy                  pic x(8192).
+       01  ls-in-len                      pic 9(5).
+       01  ls-in-pos                      pic 9(5).
+       01  ls-out-pos                     pic 9(5).
+       01  ls-cur-char                    pic x.
+       01  ls-cur-hex-char                pic x.
+       01  ls-nibble-value                pic 9(2).
+       01  ls-hex-char-valid              pic x value "N".
+       01  ls-high-nibble                 pic 9(2).
+       01  ls-low-nibble                  pic 9(2).
+       01  ls-byte-value                  pic 9(3).
+       01  ls-decoded-char                pic x.
+       01  ls-percent-decoded-ok          pic x value "N".
+       01  ls-entity-decoded-ok           pic x value "N".
+       01  ls-entity-is-hex               pic x value "N".
+       01  ls-entity-digit-start          pic 9(5).
+       01  ls-entity-semi-pos             pic 9(5).
+       01  ls-entity-digit-len            pic 9(2).
+       01  ls-entity-digits               pic x(8).
+       01  ls-entity-valid                pic x value "N".
+       01  ls-scan-pos                    pic 9(5).
+       01  ls-scan-limit                  pic 9(5).
+       01  ls-j                           pic 9(2).
+      *>   Wide enough to hold an 8-digit entity's parsed value without
+      *>   wrapping before check-entity-codepoint-range gets to see it
+      *>   -- 8 hex digits can reach 4294967295, larger than an 8-digit
+      *>   decimal entity's 99999999.
+       01  ls-codepoint                   pic 9(10).
+       01  ls-consumed-len                pic 9(5).
+       01  ls-utf8-b1                     pic 9(3).
+       01  ls-utf8-b2                     pic 9(3).
+       01  ls-utf8-b3                     pic 9(3).
+       01  ls-utf8-b4                     pic 9(3).
+       01  ls-tmp                         pic 9(9).
+
        linkage section.
        01  l-html-encoded-string          pic x any length.
        01  l-html-decoded-string          pic x(ws-max-string-length).
@@ -126,98 +167,463 @@
            using l-html-encoded-string
            returning l-html-decoded-string.
 
-           move l-html-encoded-string to l-html-decoded-string
+           move function length(l-html-encoded-string) to ls-in-len
+           move function
+               substitute(l-html-encoded-string, "+", space)
+               to ls-input-copy
+
+           move spaces to l-html-decoded-string
+           move 1 to ls-in-pos
+           move 1 to ls-out-pos
+
+           perform until ls-in-pos > ls-in-len
+               or ls-out-pos > ws-max-string-length
+
+               move ls-input-copy(ls-in-pos:1) to ls-cur-char
+
+               evaluate true
+                   when ls-cur-char = "%"
+                       perform decode-percent-sequence
+                       if ls-percent-decoded-ok = "Y" then
+                           move ls-decoded-char to
+                               l-html-decoded-string(ls-out-pos:1)
+                           add 1 to ls-out-pos
+                           add 3 to ls-in-pos
+                       else
+                           move ls-cur-char to
+                               l-html-decoded-string(ls-out-pos:1)
+                           add 1 to ls-out-pos
+                           add 1 to ls-in-pos
+                       end-if
+
+                   when ls-cur-char = "&"
+                       perform decode-numeric-entity
+                       if ls-entity-decoded-ok = "Y" then
+                           perform emit-utf8-codepoint
+                           compute ls-consumed-len =
+                               ls-entity-semi-pos - ls-in-pos + 1
+                           add ls-consumed-len to ls-in-pos
+                       else
+                           move ls-cur-char to
+                               l-html-decoded-string(ls-out-pos:1)
+                           add 1 to ls-out-pos
+                           add 1 to ls-in-pos
+                       end-if
+
+                   when other
+                       move ls-cur-char to
+                           l-html-decoded-string(ls-out-pos:1)
+                       add 1 to ls-out-pos
+                       add 1 to ls-in-pos
+               end-evaluate
+           end-perform
 
-      *> NOTE: supported characters to convert are very limited.
-           move function substitute(l-html-decoded-string, "+", space)
+      *>   dissallow < and > characters, whichever way they arrived
+           move function substitute(l-html-decoded-string, "<", space)
            to l-html-decoded-string
 
-           move function substitute(l-html-decoded-string, "%21", "!")
+           move function substitute(l-html-decoded-string, ">", space)
            to l-html-decoded-string
 
-           move function substitute(l-html-decoded-string, "%27", "'")
-           to l-html-decoded-string
+      *>   turn a decoded CRLF into a line break for display, same as
+      *>   the old %0D%0A special case.
+           move function
+               substitute(l-html-decoded-string, x"0D0A", "<br />")
+               to l-html-decoded-string
 
-           move function substitute(l-html-decoded-string, "%40", "@")
-           to l-html-decoded-string
+           goback.
 
-           move function substitute(l-html-decoded-string, "%7E", "~")
-           to l-html-decoded-string
 
-           move function substitute(l-html-decoded-string, "%23", "#")
-           to l-html-decoded-string
+       decode-percent-sequence.
+           move "N" to ls-percent-decoded-ok
+           if ls-in-pos + 2 <= ls-in-len then
+               move ls-input-copy(ls-in-pos + 1:1) to ls-cur-hex-char
+               perform hex-digit-value
+               if ls-hex-char-valid = "Y" then
+                   move ls-nibble-value to ls-high-nibble
+                   move ls-input-copy(ls-in-pos + 2:1)
+                       to ls-cur-hex-char
+                   perform hex-digit-value
+                   if ls-hex-char-valid = "Y" then
+                       move ls-nibble-value to ls-low-nibble
+                       compute ls-byte-value =
+                           ls-high-nibble * 16 + ls-low-nibble
+                       move function char(ls-byte-value + 1)
+                           to ls-decoded-char
+                       move "Y" to ls-percent-decoded-ok
+                   end-if
+               end-if
+           end-if
+           exit paragraph.
 
-           move function substitute(l-html-decoded-string, "%25", "%")
-           to l-html-decoded-string
 
-           move function substitute(l-html-decoded-string, "%5E", "^")
-           to l-html-decoded-string
+       decode-numeric-entity.
+           move "N" to ls-entity-decoded-ok
+           move 0 to ls-entity-semi-pos
 
-           move function substitute(l-html-decoded-string, "%26", "&")
-           to l-html-decoded-string
+           if ls-in-pos + 1 <= ls-in-len
+               and ls-input-copy(ls-in-pos + 1:1) = "#" then
 
-           move function substitute(l-html-decoded-string, "%28", "(")
-           to l-html-decoded-string
+               move "N" to ls-entity-is-hex
+               compute ls-entity-digit-start = ls-in-pos + 2
 
-           move function substitute(l-html-decoded-string, "%29", ")")
-           to l-html-decoded-string
+               if ls-entity-digit-start <= ls-in-len
+                   and (ls-input-copy(ls-entity-digit-start:1) = "x"
+                    or ls-input-copy(ls-entity-digit-start:1) = "X")
+                   then
+                   move "Y" to ls-entity-is-hex
+                   add 1 to ls-entity-digit-start
+               end-if
 
-           move function substitute(l-html-decoded-string, "%2B", "+")
-           to l-html-decoded-string
+               perform find-entity-semicolon
+
+               if ls-entity-semi-pos > 0 then
+                   compute ls-entity-digit-len =
+                       ls-entity-semi-pos - ls-entity-digit-start
+                   if ls-entity-digit-len > 0
+                       and ls-entity-digit-len <= 8 then
+                       move spaces to ls-entity-digits
+                       move ls-input-copy(
+                           ls-entity-digit-start : ls-entity-digit-len)
+                           to ls-entity-digits
+                       if ls-entity-is-hex = "Y" then
+                           perform parse-hex-entity-digits
+                       else
+                           perform parse-decimal-entity-digits
+                       end-if
+                       perform check-entity-codepoint-range
+                   end-if
+               end-if
+           end-if
+           exit paragraph.
+
+
+      *>   Numeric character references can spell out more digits than
+      *>   any real Unicode code point has (the 8-digit cap above allows
+      *>   up to 99999999). Reject anything past the real U+10FFFF max,
+      *>   and the UTF-16 surrogate range (which is never a valid code
+      *>   point on its own), before emit-utf8-codepoint runs -- it has
+      *>   no range check of its own and a too-large value overflows
+      *>   the 1-256 argument FUNCTION CHAR accepts.
+       check-entity-codepoint-range.
+           if ls-entity-decoded-ok = "Y" then
+               if ls-codepoint > 1114111
+                   or (ls-codepoint >= 55296 and ls-codepoint <= 57343)
+                   then
+                   move "N" to ls-entity-decoded-ok
+               end-if
+           end-if
+           exit paragraph.
 
-           move function substitute(l-html-decoded-string, "%60", "`")
-           to l-html-decoded-string
 
-           move function substitute(l-html-decoded-string, "%3D", "=")
-           to l-html-decoded-string
+       find-entity-semicolon.
+           move 0 to ls-entity-semi-pos
+           compute ls-scan-limit = ls-entity-digit-start + 7
+           if ls-scan-limit > ls-in-len then
+               move ls-in-len to ls-scan-limit
+           end-if
 
-           move function substitute(l-html-decoded-string, "%5B", "[")
-           to l-html-decoded-string
+           perform varying ls-scan-pos from ls-entity-digit-start
+               by 1
+               until ls-scan-pos > ls-scan-limit
+                   or ls-entity-semi-pos > 0
+               if ls-input-copy(ls-scan-pos:1) = ";" then
+                   move ls-scan-pos to ls-entity-semi-pos
+               end-if
+           end-perform
+           exit paragraph.
 
-           move function substitute(l-html-decoded-string, "%5D", "]")
-           to l-html-decoded-string
 
-           move function substitute(l-html-decoded-string, "%5C", "\")
-           to l-html-decoded-string
+       parse-decimal-entity-digits.
+           move "Y" to ls-entity-valid
+           perform varying ls-j from 1 by 1
+               until ls-j > ls-entity-digit-len
+               if ls-entity-digits(ls-j:1) < "0"
+                   or ls-entity-digits(ls-j:1) > "9" then
+                   move "N" to ls-entity-valid
+               end-if
+           end-perform
+           if ls-entity-valid = "Y" then
+               compute ls-codepoint =
+                   function numval(function trim(ls-entity-digits))
+               move "Y" to ls-entity-decoded-ok
+           end-if
+           exit paragraph.
+
+
+       parse-hex-entity-digits.
+           move "Y" to ls-entity-valid
+           move 0 to ls-codepoint
+           perform varying ls-j from 1 by 1
+               until ls-j > ls-entity-digit-len
+                   or ls-entity-valid = "N"
+               move ls-entity-digits(ls-j:1) to ls-cur-hex-char
+               perform hex-digit-value
+               if ls-hex-char-valid = "N" then
+                   move "N" to ls-entity-valid
+               else
+                   compute ls-codepoint =
+                       ls-codepoint * 16 + ls-nibble-value
+               end-if
+           end-perform
+           if ls-entity-valid = "Y" then
+               move "Y" to ls-entity-decoded-ok
+           end-if
+           exit paragraph.
+
+
+       hex-digit-value.
+           move "Y" to ls-hex-char-valid
+           evaluate ls-cur-hex-char
+               when "0" move 0 to ls-nibble-value
+               when "1" move 1 to ls-nibble-value
+               when "2" move 2 to ls-nibble-value
+               when "3" move 3 to ls-nibble-value
+               when "4" move 4 to ls-nibble-value
+               when "5" move 5 to ls-nibble-value
+               when "6" move 6 to ls-nibble-value
+               when "7" move 7 to ls-nibble-value
+               when "8" move 8 to ls-nibble-value
+               when "9" move 9 to ls-nibble-value
+               when "A" when "a" move 10 to ls-nibble-value
+               when "B" when "b" move 11 to ls-nibble-value
+               when "C" when "c" move 12 to ls-nibble-value
+               when "D" when "d" move 13 to ls-nibble-value
+               when "E" when "e" move 14 to ls-nibble-value
+               when "F" when "f" move 15 to ls-nibble-value
+               when other
+                   move "N" to ls-hex-char-valid
+                   move 0 to ls-nibble-value
+           end-evaluate
+           exit paragraph.
+
+
+       emit-utf8-codepoint.
+           evaluate true
+               when ls-codepoint <= 127
+                   move function char(ls-codepoint + 1) to
+                       l-html-decoded-string(ls-out-pos:1)
+                   add 1 to ls-out-pos
+
+               when ls-codepoint <= 2047
+                   compute ls-utf8-b1 =
+                       192 + function integer(ls-codepoint / 64)
+                   compute ls-utf8-b2 =
+                       128 + function mod(ls-codepoint, 64)
+                   move function char(ls-utf8-b1 + 1) to
+                       l-html-decoded-string(ls-out-pos:1)
+                   add 1 to ls-out-pos
+                   move function char(ls-utf8-b2 + 1) to
+                       l-html-decoded-string(ls-out-pos:1)
+                   add 1 to ls-out-pos
+
+               when ls-codepoint <= 65535
+                   compute ls-utf8-b1 =
+                       224 + function integer(ls-codepoint / 4096)
+                   compute ls-tmp =
+                       function integer(ls-codepoint / 64)
+                   compute ls-utf8-b2 = 128 + function mod(ls-tmp, 64)
+                   compute ls-utf8-b3 =
+                       128 + function mod(ls-codepoint, 64)
+                   move function char(ls-utf8-b1 + 1) to
+                       l-html-decoded-string(ls-out-pos:1)
+                   add 1 to ls-out-pos
+                   move function char(ls-utf8-b2 + 1) to
+                       l-html-decoded-string(ls-out-pos:1)
+                   add 1 to ls-out-pos
+                   move function char(ls-utf8-b3 + 1) to
+                       l-html-decoded-string(ls-out-pos:1)
+                   add 1 to ls-out-pos
+
+               when other
+                   compute ls-utf8-b1 =
+                       240 + function integer(ls-codepoint / 262144)
+                   compute ls-tmp =
+                       function integer(ls-codepoint / 4096)
+                   compute ls-utf8-b2 = 128 + function mod(ls-tmp, 64)
+                   compute ls-tmp =
+                       function integer(ls-codepoint / 64)
+                   compute ls-utf8-b3 = 128 + function mod(ls-tmp, 64)
+                   compute ls-utf8-b4 =
+                       128 + function mod(ls-codepoint, 64)
+                   move function char(ls-utf8-b1 + 1) to
+                       l-html-decoded-string(ls-out-pos:1)
+                   add 1 to ls-out-pos
+                   move function char(ls-utf8-b2 + 1) to
+                       l-html-decoded-string(ls-out-pos:1)
+                   add 1 to ls-out-pos
+                   move function char(ls-utf8-b3 + 1) to
+                       l-html-decoded-string(ls-out-pos:1)
+                   add 1 to ls-out-pos
+                   move function char(ls-utf8-b4 + 1) to
+                       l-html-decoded-string(ls-out-pos:1)
+                   add 1 to ls-out-pos
+           end-evaluate
+           exit paragraph.
 
-           move function substitute(l-html-decoded-string, "%7B", "{")
-           to l-html-decoded-string
+       end function html-decode.
 
-           move function substitute(l-html-decoded-string, "%7D", "}")
-           to l-html-decoded-string
 
-           move function substitute(l-html-decoded-string, "%7C", "|")
-           to l-html-decoded-string
 
-           move function substitute(l-html-decoded-string, "%3B", ";")
-           to l-html-decoded-string
 
-           move function substitute(l-html-decoded-string, "%3A", ":")
-           to l-html-decoded-string
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-03-25
+      * Purpose: Escapes a string for safe use inside a JSON string
+      *          value (backslash, double quote, and the common control
+      *          characters).
+      * Tectonics: ./build_and_deploy.sh
+      ******************************************************************
+       identification division.
+       function-id. json-escape-string.
 
-           move function substitute(l-html-decoded-string, "%22", '"')
-           to l-html-decoded-string
+       environment division.
 
-           move function substitute(l-html-decoded-string, "%2C", ",")
-           to l-html-decoded-string
+       configuration section.
 
-           move function substitute(l-html-decoded-string, "%2F", "/")
-           to l-html-decoded-string
+       data division.
 
-      *>   dissallow < and > characters
-           move function substitute(l-html-decoded-string, "%3C", space)
-           to l-html-decoded-string
+       working-storage section.
 
-           move function substitute(l-html-decoded-string, "%3E", space)
-           to l-html-decoded-string
+       01  ws-max-string-length           constant as 8192.
 
-           move function substitute(l-html-decoded-string, "%3F", "?")
-           to l-html-decoded-string
+       local-storage section.
 
-           move function
-           substitute(l-html-decoded-string, "%0D%0A", "<br />")
-           to l-html-decoded-string
+       linkage section.
+       01  l-raw-string                   pic x any length.
+       01  l-escaped-string               pic x(ws-max-string-length).
+
+       procedure division
+           using l-raw-string
+           returning l-escaped-string.
+
+           move l-raw-string to l-escaped-string
+
+           move function substitute(l-escaped-string, "\", "\\")
+           to l-escaped-string
+
+           move function substitute(l-escaped-string, '"', '\"')
+           to l-escaped-string
+
+           move function substitute(l-escaped-string, x"0D", "\r")
+           to l-escaped-string
+
+           move function substitute(l-escaped-string, x"0A", "\n")
+           to l-escaped-string
+
+           move function substitute(l-escaped-string, x"09", "\t")
+           to l-escaped-string
 
            goback.
 
-       end function html-decode.
+       end function json-escape-string.
+
+
+
+
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-03-25
+      * Purpose: Escapes a string for safe use inside XML element text
+      *          (used when rendering the RSS export).
+      * Tectonics: ./build_and_deploy.sh
+      ******************************************************************
+       identification division.
+       function-id. xml-escape-string.
+
+       environment division.
+
+       configuration section.
+
+       data division.
+
+       working-storage section.
+
+       01  ws-max-string-length           constant as 8192.
+
+       local-storage section.
+
+       linkage section.
+       01  l-raw-string                   pic x any length.
+       01  l-escaped-string               pic x(ws-max-string-length).
+
+       procedure division
+           using l-raw-string
+           returning l-escaped-string.
+
+           move l-raw-string to l-escaped-string
+
+           move function substitute(l-escaped-string, "&", "&amp;")
+           to l-escaped-string
+
+           move function substitute(l-escaped-string, "<", "&lt;")
+           to l-escaped-string
+
+           move function substitute(l-escaped-string, ">", "&gt;")
+           to l-escaped-string
+
+           move function substitute(l-escaped-string, '"', "&quot;")
+           to l-escaped-string
+
+           move function substitute(l-escaped-string, "'", "&apos;")
+           to l-escaped-string
+
+           goback.
+
+       end function xml-escape-string.
+
+
+
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-03-25
+      * Purpose: Escapes a string for safe use inside a double-quoted
+      *          HTML attribute value (e.g. value="..." or href="...").
+      *          Guest-supplied text (name, email, comment) and book
+      *          ids can contain '"' or '&', either of which would let
+      *          the value break out of the attribute if echoed as-is.
+      * Tectonics: ./build_and_deploy.sh
+      ******************************************************************
+       identification division.
+       function-id. html-attr-escape-string.
+
+       environment division.
+
+       configuration section.
+
+       data division.
+
+       working-storage section.
+
+       01  ws-max-string-length           constant as 8192.
+
+       local-storage section.
+
+       linkage section.
+       01  l-raw-string                   pic x any length.
+       01  l-escaped-string               pic x(ws-max-string-length).
+
+       procedure division
+           using l-raw-string
+           returning l-escaped-string.
+
+           move l-raw-string to l-escaped-string
+
+           move function substitute(l-escaped-string, "&", "&amp;")
+           to l-escaped-string
+
+           move function substitute(l-escaped-string, "<", "&lt;")
+           to l-escaped-string
+
+           move function substitute(l-escaped-string, ">", "&gt;")
+           to l-escaped-string
+
+           move function substitute(l-escaped-string, '"', "&quot;")
+           to l-escaped-string
+
+           move function substitute(l-escaped-string, "'", "&#39;")
+           to l-escaped-string
+
+           goback.
+
+       end function html-attr-escape-string.
