@@ -0,0 +1,155 @@
+       >>source format is fixed
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-03-23
+      * Last Modified: 2021-03-25
+      * Purpose: Loads shared application configuration (database
+      *          connection details, shared secrets) from an external
+      *          flat config file so it doesn't have to be hardcoded
+      *          and recompiled into every CGI program. File format is
+      *          one KEY=VALUE pair per line; lines starting with '#'
+      *          and blank lines are ignored. Path comes from the
+      *          GUESTBOOK_CONFIG environment variable, defaulting to
+      *          ./guestbook.cfg. If the file can't be opened, sensible
+      *          development defaults (matching the old hardcoded
+      *          values) are used instead so existing deployments keep
+      *          working until a config file is put in place.
+      * Tectonics: ./build_and_deploy.sh
+      ******************************************************************
+       identification division.
+       program-id. config-reader.
+
+       environment division.
+
+       configuration section.
+       repository.
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+
+           select fd-config-file assign to ws-config-path
+               organization is line sequential
+               file status is ws-config-file-status.
+
+       data division.
+
+       file section.
+
+       fd  fd-config-file.
+       01  fd-config-line           pic x(256).
+
+       working-storage section.
+
+       01  ws-config-path-env-name  constant as "GUESTBOOK_CONFIG".
+       01  ws-default-config-path   pic x(32) value "./guestbook.cfg".
+       01  ws-config-path           pic x(256).
+       01  ws-config-file-status    pic xx.
+
+       01  ws-config-key            pic x(64).
+       01  ws-config-value          pic x(192).
+       01  ws-config-delim-pos      pic 9(4) comp-5.
+
+       linkage section.
+       copy "db-config".
+
+       procedure division using WS-APP-CONFIG.
+
+           perform set-config-defaults
+
+           accept ws-config-path from environment
+               ws-config-path-env-name
+           end-accept
+
+           if function trim(ws-config-path) = spaces then
+               move ws-default-config-path to ws-config-path
+           end-if
+
+           open input fd-config-file
+           if ws-config-file-status < 10 then
+               perform until ws-config-file-status not < 10
+                   read fd-config-file
+                       at end
+                           continue
+                       not at end
+                           perform parse-config-line
+                   end-read
+               end-perform
+               close fd-config-file
+           end-if
+
+           goback.
+
+
+       set-config-defaults.
+           move "PostgreSQL Unicode" to ws-cfg-db-driver
+           move "localhost"          to ws-cfg-db-server
+           move "5432"               to ws-cfg-db-port
+           move "guestbookdb"        to ws-cfg-db-name
+           move "postgres"           to ws-cfg-db-uid
+           move "password"           to ws-cfg-db-pwd
+           move "changeme"           to ws-cfg-moderator-password
+           move "admin@example.com"  to ws-cfg-admin-email
+           move "./guestbook-mail.queue"
+                                     to ws-cfg-mail-queue-path
+           move "/usr/sbin/sendmail" to ws-cfg-sendmail-path
+           move "http://localhost/cgi-bin/edit-guest-book.cgi"
+                                     to ws-cfg-edit-link-base
+           move "./guestbook-recovery.queue"
+                                     to ws-cfg-recovery-queue-path
+           exit paragraph.
+
+
+       parse-config-line.
+           if function trim(fd-config-line) = spaces
+               or fd-config-line(1:1) = "#" then
+               exit paragraph
+           end-if
+
+           move 1 to ws-config-delim-pos
+           unstring fd-config-line delimited by "="
+               into ws-config-key
+               with pointer ws-config-delim-pos
+           end-unstring
+
+           move spaces to ws-config-value
+           if ws-config-delim-pos <= length of fd-config-line then
+               move fd-config-line(ws-config-delim-pos:)
+                   to ws-config-value
+           end-if
+
+           move function trim(ws-config-key) to ws-config-key
+           move function trim(ws-config-value) to ws-config-value
+
+           evaluate ws-config-key
+               when "DB_DRIVER"
+                   move ws-config-value to ws-cfg-db-driver
+               when "DB_SERVER"
+                   move ws-config-value to ws-cfg-db-server
+               when "DB_PORT"
+                   move ws-config-value to ws-cfg-db-port
+               when "DB_NAME"
+                   move ws-config-value to ws-cfg-db-name
+               when "DB_UID"
+                   move ws-config-value to ws-cfg-db-uid
+               when "DB_PWD"
+                   move ws-config-value to ws-cfg-db-pwd
+               when "MODERATOR_PASSWORD"
+                   move ws-config-value to ws-cfg-moderator-password
+               when "ADMIN_EMAIL"
+                   move ws-config-value to ws-cfg-admin-email
+               when "MAIL_QUEUE_PATH"
+                   move ws-config-value to ws-cfg-mail-queue-path
+               when "SENDMAIL_PATH"
+                   move ws-config-value to ws-cfg-sendmail-path
+               when "EDIT_LINK_BASE"
+                   move ws-config-value to ws-cfg-edit-link-base
+               when "RECOVERY_QUEUE_PATH"
+                   move ws-config-value to ws-cfg-recovery-queue-path
+               when other
+                   continue
+           end-evaluate
+
+           exit paragraph.
+
+       end program config-reader.
