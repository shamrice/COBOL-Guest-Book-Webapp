@@ -20,6 +20,7 @@
        repository.
            function get-param-value
            function html-decode
+           function html-attr-escape-string
            function all intrinsic.
 
        input-output section.
@@ -28,6 +29,15 @@
            select fd-web-input assign to KEYBOARD
            file status is ws-input-status.
 
+           select fd-mail-queue assign to ws-cfg-mail-queue-path
+           organization is line sequential
+           file status is ws-mail-queue-status.
+
+           select fd-recovery-queue
+           assign to ws-cfg-recovery-queue-path
+           organization is line sequential
+           file status is ws-recovery-queue-status.
+
        data division.
 
        file section.
@@ -35,6 +45,12 @@
        fd  fd-web-input.
        01  f-chunk-of-post     pic x(2046).
 
+       fd  fd-mail-queue.
+       01  f-mail-queue-line   pic x(2048).
+
+       fd  fd-recovery-queue.
+       01  f-recovery-queue-line pic x(2048).
+
       *Must be all uppercase for esqloc precompiler.
        WORKING-STORAGE SECTION.
 
@@ -49,25 +65,121 @@
            05  ws-guest-email       pic x(256).
            05  ws-guest-comment     pic x(1024).
 
+       01  ws-guest-book-id         pic x(64).
+       01  ws-new-entry-id          PIC S9(9) COMP-5.
+       01  ws-audit-action          pic x(10).
+       01  ws-audit-remote-addr     pic x(64).
+       01  ws-audit-user-agent      pic x(256).
+       01  ws-submission-count      PIC S9(9) COMP-5.
+       01  ws-edit-token            pic x(40).
+
        EXEC SQL
           END DECLARE SECTION
        END-EXEC.
 
+       copy "db-config".
+
        01  ws-http-request-method-header constant as "REQUEST_METHOD".
+       01  ws-remote-addr-header    constant as "REMOTE_ADDR".
+       01  ws-user-agent-header     constant as "HTTP_USER_AGENT".
+       01  ws-query-string-header   constant as "QUERY_STRING".
+       01  ws-default-guest-book-id constant as "default".
 
        01  ws-http-value-string pic x(2046).
            88  IS-POST          value 'POST'.
 
        01  ws-input-status          pic xx.
        01  ws-file-status           pic xx.
+       01  ws-mail-queue-status     pic xx.
+       01  ws-recovery-queue-status pic xx.
+       01  ws-query-string          pic x(2046).
+       01  ws-raw-post-body         pic x(2046).
        01  newline                  pic x value x'0a'.
 
        01  ws-temp                  pic x(1024).
 
+      *> Anti-bot math question. The question is regenerated on every
+      *> GET of the sign-in form, and the expected answer is kept in
+      *> the ANTISPAM_CHALLENGE table, keyed by a random, single-use
+      *> CHALLENGE_TOKEN -- never in anything handed back to the
+      *> client. num1/num2 are only ever used to render the question
+      *> text and aren't echoed back on the POST, so there's nothing
+      *> in the page itself an attacker can work backward from to
+      *> forge a correct answer for a question of their own choosing.
+       01  ws-math-num1              pic 9(2).
+       01  ws-math-num2              pic 9(2).
+       01  ws-math-rand              pic 9v9(9).
+       01  ws-math-seed              pic 9(8).
+
+       01  ws-math-token             pic x(40).
+       01  ws-math-token-submitted   pic x(40).
+       01  ws-math-expected-answer   pic s9(9) comp-5.
+       01  ws-math-token-part1       pic 9(9).
+       01  ws-math-token-part2       pic 9(9).
+       01  ws-math-token-part3       pic 9(9).
+       01  ws-challenge-found        pic x value "N".
+           88  IS-CHALLENGE-FOUND    value "Y".
+
+       01  ws-numeric-field          pic x(10).
+       01  ws-parsed-numeric-value   pic 9(9).
+       01  ws-numeric-field-valid    pic x value "N".
+           88  IS-NUMERIC-FIELD-VALID value "Y".
+
+       01  ws-answer-check-result    pic x value "N".
+           88  IS-ANSWER-CORRECT     value "Y".
+
+       01  ws-entry-saved            pic x value "N".
+           88  IS-ENTRY-SAVED        value "Y".
+
+      *> Set when the database couldn't be reached at all (CONNECT or
+      *> the INSERT itself failed) and the entry was written to the
+      *> local recovery queue instead of being dropped silently.
+       01  ws-entry-queued           pic x value "N".
+           88  IS-ENTRY-QUEUED       value "Y".
+
+       01  ws-email-at-count         pic 9(3).
+       01  ws-email-dot-count        pic 9(3).
+
+      *> Fields used to build the TYPE|GUEST_NAME|GUEST_EMAIL|
+      *> GUEST_COMMENT|TIMESTAMP|EXTRA line(s) appended to the mail
+      *> queue. Pipe and newline characters are stripped out of the
+      *> copies below so a guest can't break the queue's line format or
+      *> smuggle extra "lines" into it.
+       01  ws-mail-name-safe         pic x(256).
+       01  ws-mail-email-safe        pic x(256).
+       01  ws-mail-comment-safe      pic x(1024).
+       01  ws-mail-timestamp         pic x(26).
+       01  ws-mail-type              pic x(10).
+       01  ws-mail-extra             pic x(256).
+
+      *> Fields used to build the GUEST_NAME|GUEST_EMAIL|GUEST_COMMENT|
+      *> TIMESTAMP|REMOTE_ADDR|USER_AGENT|GUEST_BOOK_ID line written to
+      *> the local recovery queue when the database can't be reached.
+      *> Same pipe/CR/LF stripping as the mail queue fields above, for
+      *> the same reason -- the queue's line format must stay intact.
+       01  ws-recovery-name-safe     pic x(256).
+       01  ws-recovery-email-safe    pic x(256).
+       01  ws-recovery-comment-safe  pic x(1024).
+       01  ws-recovery-addr-safe     pic x(64).
+       01  ws-recovery-agent-safe    pic x(256).
+       01  ws-recovery-timestamp     pic x(26).
+
+      *> One-time edit/withdraw link. The token is a long run of random
+      *> digits, not a guessable sequence number, so a link can only be
+      *> used by whoever it was actually emailed to.
+       01  ws-edit-token-seed        pic 9(8).
+       01  ws-edit-token-rand        pic 9v9(9).
+       01  ws-edit-token-part1       pic 9(9).
+       01  ws-edit-token-part2       pic 9(9).
+       01  ws-edit-token-part3       pic 9(9).
+       01  ws-edit-link              pic x(256).
+
        local-storage section.
 
        procedure division.
 
+           call "config-reader" using WS-APP-CONFIG end-call
+
            display "Content-type: text/html" newline
 
            display
@@ -82,8 +194,17 @@
                "</style>"
                "</head><body>"
                newline
-               '<h2><a href="/cgi-bin/view-guest-book.cgi">'
-               'View Guest Book</a> | <a href="/sign-guest-book.html">'
+           end-display
+
+           perform read-request
+           perform determine-guest-book-id
+
+           display
+               '<h2><a href="/cgi-bin/view-guest-book.cgi?book='
+               function html-attr-escape-string(
+                   function trim(ws-guest-book-id)) '">'
+               'View Guest Book</a> | '
+               '<a href="/cgi-bin/sign-guest-book.cgi">'
                "Sign Guest Book</a></h2>"
                newline "<p><b>"
                'Written in GnuCOBOL by Erik Eriksen'
@@ -102,7 +223,7 @@
            goback.
 
 
-       process-new-entry.
+       read-request.
            accept ws-http-value-string
                from environment ws-http-request-method-header
            end-accept
@@ -111,7 +232,6 @@
            inspect ws-http-value-string converting "<>&" to spaces
 
            if IS-POST then
-
                open input fd-web-input
                    if ws-input-status < 10 then
                        read fd-web-input end-read
@@ -121,28 +241,73 @@
                    end-if
                close fd-web-input
 
+               *> Kept unstripped of "<"/">" so name/email/comment
+               *> still carry any &#NNN;/&#xHH; entities or %HH
+               *> escapes for html-decode to restore -- the stripped
+               *> copy below is only for fields never passed through
+               *> html-decode. "&" is still converted to space here,
+               *> same as the stripped copy: get-param-value only
+               *> splits one field from the next on a space, and a
+               *> browser always percent-encodes a literal "&" a
+               *> guest types as "%26", so an unescaped "&" in the
+               *> body is always the field separator, never content
+               *> html-decode needs to see.
+               move f-chunk-of-post to ws-raw-post-body
+               inspect ws-raw-post-body converting "&" to spaces
+
                *> Remove bad strings in form post contents.
                inspect f-chunk-of-post converting "<>&" to spaces
+           else
+               accept ws-query-string from environment
+                   ws-query-string-header
+               end-accept
+
+               inspect ws-query-string converting "<>&" to spaces
+           end-if
+
+           exit paragraph.
 
+
+       determine-guest-book-id.
+           if IS-POST then
                move function
-                   get-param-value(f-chunk-of-post, "answer")
-                   to ws-temp
+                   get-param-value(f-chunk-of-post, "book")
+                   to ws-guest-book-id
+           else
+               move function
+                   get-param-value(ws-query-string, "book")
+                   to ws-guest-book-id
+           end-if
+
+           if function trim(ws-guest-book-id) = spaces then
+               move ws-default-guest-book-id to ws-guest-book-id
+           end-if
+
+           exit paragraph.
+
+
+       process-new-entry.
+           if IS-POST then
 
-               if trim(ws-temp) not = "20" then
+               perform verify-math-answer
+
+               if not IS-ANSWER-CORRECT then
                    display
-                       '<h2 style="color:red;">Wrong answer. '
-                       "Not saving entry. : " ws-temp "</h2>"
+                       '<h2 style="color:red;">Wrong answer to the '
+                       "spam-check question, or the question expired. "
+                       "Not saving entry. Please go back and try "
+                       "again.</h2>"
                    end-display
                    exit paragraph
                else
                    move function
-                       get-param-value(f-chunk-of-post, "name")
+                       get-param-value(ws-raw-post-body, "name")
                        to ws-guest-name
                    move function
-                       get-param-value(f-chunk-of-post, "email")
+                       get-param-value(ws-raw-post-body, "email")
                        to ws-guest-email
                    move function
-                       get-param-value(f-chunk-of-post, "comment")
+                       get-param-value(ws-raw-post-body, "comment")
                        to ws-guest-comment
 
                    if function trim(ws-guest-name) = spaces then
@@ -157,6 +322,10 @@
                        exit paragraph
                    end-if
 
+      *> Decode before the email-format check below -- a browser
+      *> always percent-encodes "@" as "%40" in a form post, so
+      *> checking the still-encoded value would reject every real
+      *> address a guest types correctly.
                    move function
                    html-decode(ws-guest-name) to ws-guest-name
                    move function
@@ -164,39 +333,376 @@
                    move function
                    html-decode(ws-guest-comment) to ws-guest-comment
 
+                   if function trim(ws-guest-email) not = spaces then
+                       move 0 to ws-email-at-count
+                       move 0 to ws-email-dot-count
+                       inspect ws-guest-email
+                           tallying ws-email-at-count for all "@"
+                       inspect ws-guest-email
+                           tallying ws-email-dot-count for all "."
+                       if ws-email-at-count = 0
+                           or ws-email-dot-count = 0 then
+                           display
+                               '<h2 style="color:red;">Email address '
+                               "doesn't look valid. Please try again."
+                               "</h2>"
+                           end-display
+                           exit paragraph
+                       end-if
+                   end-if
+
+                   accept ws-audit-remote-addr
+                       from environment ws-remote-addr-header
+                   end-accept
+                   accept ws-audit-user-agent
+                       from environment ws-user-agent-header
+                   end-accept
+
                    perform insert-into-database
 
-                   display
-                       '<h2 style="text-align:center;">'
-                       "Thank you for signing the guest book!</h2>"
-                   end-display
+                   if IS-ENTRY-SAVED then
+                       perform queue-notifications
+                       display
+                           '<h2 style="text-align:center;">'
+                           "Thank you for signing the guest book!</h2>"
+                       end-display
+                   else
+                       if IS-ENTRY-QUEUED then
+                           display
+                               '<h2 style="text-align:center;">'
+                               "Thanks -- the guest book is having "
+                               "trouble right now, but your entry was "
+                               "saved and will show up once things "
+                               "are back.</h2>"
+                           end-display
+                       else
+                           display
+                               '<h2 style="color:red;">You are '
+                               "submitting entries too quickly. Please "
+                               "wait a minute and try again.</h2>"
+                           end-display
+                       end-if
+                   end-if
                end-if
+           else
+               perform render-sign-in-form
            end-if
 
            exit paragraph.
 
 
+       render-sign-in-form.
+      *> Builds a fresh two-number addition question on every request
+      *> so there is no single hardcoded answer to script past. The
+      *> question and its answer are recorded server-side in
+      *> ANTISPAM_CHALLENGE, keyed by a random token; only that opaque
+      *> token is handed back to the client as a hidden field, so the
+      *> rendered page never discloses anything the expected answer
+      *> could be derived from.
+           compute ws-math-seed =
+               function numval(function current-date(9:6))
+           compute ws-math-rand = function random(ws-math-seed)
+           compute ws-math-num1 = function integer(ws-math-rand * 9) + 1
+           compute ws-math-rand = function random
+           compute ws-math-num2 = function integer(ws-math-rand * 9) + 1
+           compute ws-math-expected-answer =
+               ws-math-num1 + ws-math-num2
+
+           perform generate-math-token
+           perform save-math-challenge
+
+           display
+               '<form method="post" '
+               'action="/cgi-bin/sign-guest-book.cgi">'
+               '<p>Name: <input type="text" name="name" /></p>'
+               '<p>Email: <input type="text" name="email" /></p>'
+               '<p>Comment: <textarea name="comment"></textarea></p>'
+               "<p>What is " ws-math-num1 " + " ws-math-num2
+               '? <input type="text" name="answer" /></p>'
+               '<input type="hidden" name="token" value="'
+               function trim(ws-math-token) '" />'
+               '<input type="hidden" name="book" value="'
+               function html-attr-escape-string(
+                   function trim(ws-guest-book-id)) '" />'
+               '<p><input type="submit" value="Sign Guest Book" /></p>'
+               "</form>"
+           end-display
+
+           exit paragraph.
+
+
+       generate-math-token.
+      *> Same long-run-of-random-digits shape as generate-edit-token.
+      *> Draws three more values from the sequence render-sign-in-form
+      *> already seeded for num1/num2 instead of reseeding from the
+      *> current time again, since that time likely hasn't ticked over
+      *> to a new second yet and would otherwise just replay the same
+      *> num1/num2 draws.
+           compute ws-math-rand = function random
+           compute ws-math-token-part1 =
+               function integer(ws-math-rand * 999999999)
+           compute ws-math-rand = function random
+           compute ws-math-token-part2 =
+               function integer(ws-math-rand * 999999999)
+           compute ws-math-rand = function random
+           compute ws-math-token-part3 =
+               function integer(ws-math-rand * 999999999)
+
+           move spaces to ws-math-token
+           string
+               ws-math-token-part1
+               ws-math-token-part2
+               ws-math-token-part3
+               into ws-math-token
+           end-string
+
+           exit paragraph.
+
+
+       save-math-challenge.
+      *> If the database can't be reached the token is left blank, so
+      *> verify-math-answer fails the check instead of trusting a
+      *> challenge that was never actually recorded anywhere.
+           STRING 'DRIVER={' function trim(ws-cfg-db-driver) '};'
+                'SERVER=' function trim(ws-cfg-db-server) ';'
+                'PORT=' function trim(ws-cfg-db-port) ';'
+                'DATABASE=' function trim(ws-cfg-db-name) ';'
+                'UID=' function trim(ws-cfg-db-uid) ';'
+                'PWD=' function trim(ws-cfg-db-pwd) ';'
+                'COMRESSED_PROTO=0;'
+           INTO BUFFER.
+           EXEC SQL
+               CONNECT TO :BUFFER
+           END-EXEC.
+
+           if sqlcode < 0 then
+               move spaces to ws-math-token
+               exit paragraph
+           end-if
+
+           EXEC SQL
+               INSERT INTO ANTISPAM_CHALLENGE(
+                   CHALLENGE_TOKEN, EXPECTED_ANSWER)
+               VALUES (:ws-math-token, :ws-math-expected-answer);
+           END-EXEC
+
+           if sqlcode < 0 then
+               move spaces to ws-math-token
+           end-if
+
+           EXEC SQL
+               CONNECT RESET
+           END-EXEC.
+
+           exit paragraph.
+
+
+       verify-math-answer.
+           move "N" to ws-answer-check-result
+           move "N" to ws-challenge-found
+
+           move function
+               get-param-value(f-chunk-of-post, "token")
+               to ws-math-token-submitted
+           if function trim(ws-math-token-submitted) = spaces then
+               exit paragraph
+           end-if
+
+           move function
+               get-param-value(f-chunk-of-post, "answer") to ws-temp
+           perform extract-numeric-param
+           if not IS-NUMERIC-FIELD-VALID then
+               exit paragraph
+           end-if
+
+           perform load-and-consume-math-challenge
+
+           if IS-CHALLENGE-FOUND
+               and ws-parsed-numeric-value = ws-math-expected-answer
+               then
+               move "Y" to ws-answer-check-result
+           end-if
+
+           exit paragraph.
+
+
+       load-and-consume-math-challenge.
+      *> Looks up the token's expected answer and deletes the row in
+      *> the same connection, so a given token can only ever be
+      *> checked once -- a captured request can't be replayed with
+      *> the same token to try multiple guessed answers.
+           STRING 'DRIVER={' function trim(ws-cfg-db-driver) '};'
+                'SERVER=' function trim(ws-cfg-db-server) ';'
+                'PORT=' function trim(ws-cfg-db-port) ';'
+                'DATABASE=' function trim(ws-cfg-db-name) ';'
+                'UID=' function trim(ws-cfg-db-uid) ';'
+                'PWD=' function trim(ws-cfg-db-pwd) ';'
+                'COMRESSED_PROTO=0;'
+           INTO BUFFER.
+           EXEC SQL
+               CONNECT TO :BUFFER
+           END-EXEC.
+
+           if sqlcode < 0 then
+               exit paragraph
+           end-if
+
+           EXEC SQL
+               SELECT EXPECTED_ANSWER INTO :ws-math-expected-answer
+               FROM ANTISPAM_CHALLENGE
+               WHERE CHALLENGE_TOKEN = :ws-math-token-submitted
+           END-EXEC
+
+           if sqlcode = 0 then
+               move "Y" to ws-challenge-found
+           end-if
+
+           EXEC SQL
+               DELETE FROM ANTISPAM_CHALLENGE
+               WHERE CHALLENGE_TOKEN = :ws-math-token-submitted
+           END-EXEC
+
+           EXEC SQL
+               CONNECT RESET
+           END-EXEC.
+
+           exit paragraph.
+
+
+       extract-numeric-param.
+           move "N" to ws-numeric-field-valid
+           move 0 to ws-parsed-numeric-value
+           move function trim(ws-temp) to ws-numeric-field
+           if function test-numval(ws-numeric-field) = 0 then
+               compute ws-parsed-numeric-value =
+                   function numval(ws-numeric-field)
+               move "Y" to ws-numeric-field-valid
+           end-if
+           exit paragraph.
+
+
        insert-into-database.
-      *> TODO : This should be read from a config file instead of hardcoded.
-           STRING 'DRIVER={PostgreSQL Unicode};'
-                'SERVER=localhost;'
-                'PORT=5432;'
-                'DATABASE=guestbookdb;'
-                'UID=postgres;'
-                'PWD=password;'
+           move "N" to ws-entry-saved
+           move "N" to ws-entry-queued
+
+           STRING 'DRIVER={' function trim(ws-cfg-db-driver) '};'
+                'SERVER=' function trim(ws-cfg-db-server) ';'
+                'PORT=' function trim(ws-cfg-db-port) ';'
+                'DATABASE=' function trim(ws-cfg-db-name) ';'
+                'UID=' function trim(ws-cfg-db-uid) ';'
+                'PWD=' function trim(ws-cfg-db-pwd) ';'
                 'COMRESSED_PROTO=0;'
            INTO BUFFER.
            EXEC SQL
                CONNECT TO :BUFFER
            END-EXEC.
 
+           if sqlcode < 0 then
+      *> Database is unreachable. Don't lose the signing -- queue it
+      *> locally instead of falling into sqlstate-check's stop run.
+               perform write-recovery-record
+               move "Y" to ws-entry-queued
+               exit paragraph
+           end-if
+
+      *> Submission throttle: at most one saved entry per REMOTE_ADDR
+      *> per 60 seconds, so a script can't flood the table even if it
+      *> gets past the anti-bot math question.
            EXEC SQL
-               INSERT INTO GUEST_ENTRY(
-                   GUEST_NAME, GUEST_EMAIL, GUEST_COMMENT)
-               VALUES (
-                   :ws-guest-name, :ws-guest-email, :ws-guest-comment);
+               SELECT COUNT(*) INTO :ws-submission-count
+               FROM GUEST_SUBMISSION_LOG
+               WHERE REMOTE_ADDR = :ws-audit-remote-addr
+                 AND CREATE_DT >
+                     (CURRENT_TIMESTAMP - INTERVAL '60 seconds')
            END-EXEC
 
+           if sqlcode < 0 then
+      *> The throttle check itself needs the database same as the
+      *> CONNECT above -- queue the signing for replay rather than
+      *> losing it to sqlstate-check's stop run.
+               perform write-recovery-record
+               move "Y" to ws-entry-queued
+
+      *> sqlcode/sqlstate/sqlerrmc are single shared registers that
+      *> only ever reflect the most recent statement -- log the
+      *> throttle SELECT's own failure here, before CONNECT RESET
+      *> overwrites them with its own (normally successful) result.
+      *> A plain display rather than sqlstate-check, since this
+      *> failure was already routed to the recovery queue above and
+      *> shouldn't also stop the run.
+               display 'SQLSTATE=' sqlstate, ', SQLCODE=' sqlcode
+               if sqlerrml > 0
+                   display 'SQL Error message:' sqlerrmc(1:sqlerrml)
+               end-if
+
+               EXEC SQL
+                   CONNECT RESET
+               END-EXEC
+               exit paragraph
+           end-if
+           perform sqlstate-check
+
+           if ws-submission-count = 0 then
+               perform generate-edit-token
+
+               EXEC SQL
+                   INSERT INTO GUEST_ENTRY(
+                       GUEST_NAME, GUEST_EMAIL, GUEST_COMMENT,
+                       EDIT_TOKEN, GUEST_BOOK_ID)
+                   VALUES (
+                       :ws-guest-name, :ws-guest-email,
+                       :ws-guest-comment, :ws-edit-token,
+                       :ws-guest-book-id)
+                   RETURNING ID INTO :ws-new-entry-id;
+               END-EXEC
+
+               if sqlcode < 0 then
+                   perform write-recovery-record
+                   move "Y" to ws-entry-queued
+
+      *> Same reasoning as the throttle-SELECT branch above: log the
+      *> INSERT's own failure before CONNECT RESET overwrites
+      *> sqlcode/sqlstate/sqlerrmc with its own result, and don't
+      *> route it through sqlstate-check's stop run since it's
+      *> already been queued for replay.
+                   display 'SQLSTATE=' sqlstate, ', SQLCODE=' sqlcode
+                   if sqlerrml > 0
+                       display 'SQL Error message:'
+                           sqlerrmc(1:sqlerrml)
+                   end-if
+
+                   EXEC SQL
+                       CONNECT RESET
+                   END-EXEC
+                   exit paragraph
+               end-if
+
+               move "CREATE" to ws-audit-action
+               perform write-audit-record
+
+      *> The entry is already committed by this point, so a failure
+      *> here can't be routed through write-recovery-record the way
+      *> the CONNECT/INSERT failures above are -- replaying it would
+      *> INSERT a second, duplicate GUEST_ENTRY row. Log it and let
+      *> the visitor's page render instead of stopping the run.
+               EXEC SQL
+                   INSERT INTO GUEST_SUBMISSION_LOG(REMOTE_ADDR)
+                   VALUES (:ws-audit-remote-addr);
+               END-EXEC
+               if sqlcode < 0 then
+                   display 'SQLSTATE=' sqlstate,
+                       ', SQLCODE=' sqlcode
+                   if sqlerrml > 0
+                       display 'SQL Error message:'
+                           sqlerrmc(1:sqlerrml)
+                   end-if
+               else
+                   perform sqlstate-check
+               end-if
+
+               move "Y" to ws-entry-saved
+           end-if
+
            EXEC SQL
                CONNECT RESET
            END-EXEC.
@@ -204,6 +710,168 @@
            exit paragraph.
 
 
+       write-recovery-record.
+           move ws-guest-name to ws-recovery-name-safe
+           inspect ws-recovery-name-safe converting "|" to space
+           inspect ws-recovery-name-safe converting x"0D0A" to spaces
+
+           move ws-guest-email to ws-recovery-email-safe
+           inspect ws-recovery-email-safe converting "|" to space
+           inspect ws-recovery-email-safe converting x"0D0A" to spaces
+
+           move ws-guest-comment to ws-recovery-comment-safe
+           inspect ws-recovery-comment-safe converting "|" to space
+           inspect ws-recovery-comment-safe converting x"0D0A" to spaces
+
+           move ws-audit-remote-addr to ws-recovery-addr-safe
+           inspect ws-recovery-addr-safe converting "|" to space
+           inspect ws-recovery-addr-safe converting x"0D0A" to spaces
+
+           move ws-audit-user-agent to ws-recovery-agent-safe
+           inspect ws-recovery-agent-safe converting "|" to space
+           inspect ws-recovery-agent-safe converting x"0D0A" to spaces
+
+           move function current-date to ws-recovery-timestamp
+
+           move spaces to f-recovery-queue-line
+           string
+               function trim(ws-recovery-name-safe) "|"
+               function trim(ws-recovery-email-safe) "|"
+               function trim(ws-recovery-comment-safe) "|"
+               function trim(ws-recovery-timestamp) "|"
+               function trim(ws-recovery-addr-safe) "|"
+               function trim(ws-recovery-agent-safe) "|"
+               function trim(ws-guest-book-id)
+               into f-recovery-queue-line
+           end-string
+
+           open extend fd-recovery-queue
+           if ws-recovery-queue-status > 9 then
+               open output fd-recovery-queue
+           end-if
+           if ws-recovery-queue-status < 10 then
+               write f-recovery-queue-line
+               close fd-recovery-queue
+           end-if
+
+           exit paragraph.
+
+
+       generate-edit-token.
+           compute ws-edit-token-seed =
+               function numval(function current-date(9:6))
+           compute ws-edit-token-rand =
+               function random(ws-edit-token-seed)
+           compute ws-edit-token-part1 =
+               function integer(ws-edit-token-rand * 999999999)
+           compute ws-edit-token-rand = function random
+           compute ws-edit-token-part2 =
+               function integer(ws-edit-token-rand * 999999999)
+           compute ws-edit-token-rand = function random
+           compute ws-edit-token-part3 =
+               function integer(ws-edit-token-rand * 999999999)
+
+           move spaces to ws-edit-token
+           string
+               ws-edit-token-part1
+               ws-edit-token-part2
+               ws-edit-token-part3
+               into ws-edit-token
+           end-string
+
+           exit paragraph.
+
+
+       write-audit-record.
+           EXEC SQL
+               INSERT INTO GUEST_ENTRY_AUDIT(
+                   ENTRY_ID, ACTION, REMOTE_ADDR, USER_AGENT,
+                   GUEST_BOOK_ID)
+               VALUES (
+                   :ws-new-entry-id, :ws-audit-action,
+                   :ws-audit-remote-addr, :ws-audit-user-agent,
+                   :ws-guest-book-id);
+           END-EXEC
+      *> ENTRY_ID here is already committed, so don't stop run over a
+      *> failed audit-trail write -- log it and let the caller go on
+      *> to render the visitor's page.
+           if sqlcode < 0 then
+               display 'SQLSTATE=' sqlstate, ', SQLCODE=' sqlcode
+               if sqlerrml > 0
+                   display 'SQL Error message:' sqlerrmc(1:sqlerrml)
+               end-if
+           else
+               perform sqlstate-check
+           end-if
+           exit paragraph.
+
+
+       queue-notifications.
+      *> Appends one or two lines to the mail queue so a separate batch
+      *> job (mail-queue-drain-batch.cbl) can send the actual emails
+      *> without the CGI program having to wait on SMTP/sendmail
+      *> itself: one "ADMIN" line so the site admin hears about every
+      *> new entry, and (only if an email address was given) one
+      *> "EDIT" line so the submitter gets a one-time link to manage
+      *> their own entry later.
+           move ws-guest-name to ws-mail-name-safe
+           inspect ws-mail-name-safe converting "|" to space
+           inspect ws-mail-name-safe converting x"0D0A" to spaces
+
+           move ws-guest-email to ws-mail-email-safe
+           inspect ws-mail-email-safe converting "|" to space
+           inspect ws-mail-email-safe converting x"0D0A" to spaces
+
+           move ws-guest-comment to ws-mail-comment-safe
+           inspect ws-mail-comment-safe converting "|" to space
+           inspect ws-mail-comment-safe converting x"0D0A" to spaces
+
+           move function current-date to ws-mail-timestamp
+
+           move "ADMIN" to ws-mail-type
+           move spaces to ws-mail-extra
+           perform write-mail-queue-record
+
+           if function trim(ws-guest-email) not = spaces then
+               move spaces to ws-edit-link
+               string
+                   function trim(ws-cfg-edit-link-base)
+                   "?token=" function trim(ws-edit-token)
+                   into ws-edit-link
+               end-string
+
+               move "EDIT" to ws-mail-type
+               move ws-edit-link to ws-mail-extra
+               perform write-mail-queue-record
+           end-if
+
+           exit paragraph.
+
+
+       write-mail-queue-record.
+           move spaces to f-mail-queue-line
+           string
+               function trim(ws-mail-type) "|"
+               function trim(ws-mail-name-safe) "|"
+               function trim(ws-mail-email-safe) "|"
+               function trim(ws-mail-comment-safe) "|"
+               function trim(ws-mail-timestamp) "|"
+               function trim(ws-mail-extra)
+               into f-mail-queue-line
+           end-string
+
+           open extend fd-mail-queue
+           if ws-mail-queue-status > 9 then
+               open output fd-mail-queue
+           end-if
+           if ws-mail-queue-status < 10 then
+               write f-mail-queue-line
+               close fd-mail-queue
+           end-if
+
+           exit paragraph.
+
+
        sqlstate-check section.
            if sqlcode < 0
                display 'SQLSTATE='  sqlstate,
