@@ -0,0 +1,351 @@
+       >>source format is fixed
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-03-23
+      * Last Modified: 2021-03-25
+      * Purpose: Batch job that drains the mail queue file written by
+      *          sign-guest-book.cbl (one TYPE|GUEST_NAME|GUEST_EMAIL|
+      *          GUEST_COMMENT|TIMESTAMP|EXTRA line per queued email)
+      *          and sends one email per queued line via sendmail.
+      *          TYPE is "ADMIN" (notifies the site admin of a new
+      *          entry) or "EDIT" (sends the submitter their one-time
+      *          edit/withdraw link, carried in EXTRA). Meant to be run
+      *          periodically from cron. Queued field values are never
+      *          placed into the shell command line -- they're written
+      *          to a plain text file which is then piped into
+      *          sendmail -- so a guest can't use their name/email/
+      *          comment to inject shell commands or extra mail
+      *          headers.
+      * Tectonics: ./build_and_deploy.sh
+      ******************************************************************
+       identification division.
+       program-id. mail-queue-drain-batch.
+
+       environment division.
+
+       configuration section.
+       repository.
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+
+           select fd-mail-queue assign to ws-mail-queue-draining-path
+           organization is line sequential
+           file status is ws-mail-queue-status.
+
+      *> The live path itself, opened only to recover a prior run's
+      *> draining copy that never finished being sent (see
+      *> recover-stale-draining-file) -- never read from here, so
+      *> anything a concurrently-running sign-guest-book.cbl appends
+      *> to it while this batch is working is left alone.
+           select fd-mail-live assign to ws-cfg-mail-queue-path
+           organization is line sequential
+           file status is ws-mail-live-status.
+
+           select fd-mail-message assign to ws-message-path
+           organization is line sequential
+           file status is ws-message-status.
+
+       data division.
+
+       file section.
+
+       fd  fd-mail-queue.
+       01  f-mail-queue-line        pic x(2048).
+
+       fd  fd-mail-live.
+       01  f-mail-live-line         pic x(2048).
+
+       fd  fd-mail-message.
+       01  f-mail-message-line      pic x(2048).
+
+      *Must be all uppercase for esqloc precompiler.
+       WORKING-STORAGE SECTION.
+
+       copy "db-config".
+
+       01  ws-mail-queue-status     pic xx.
+       01  ws-mail-live-status      pic xx.
+       01  ws-message-status        pic xx.
+
+       01  ws-message-path          pic x(256) value
+           "./guestbook-mail.message.tmp".
+
+       01  ws-mail-queue-draining-path pic x(266).
+       01  ws-mv-command            pic x(560).
+       01  ws-rm-command            pic x(560).
+
+       01  ws-sendmail-command      pic x(512).
+
+       01  ws-entry-type            pic x(10).
+       01  ws-entry-name            pic x(256).
+       01  ws-entry-email           pic x(256).
+       01  ws-entry-comment         pic x(1024).
+       01  ws-entry-timestamp       pic x(26).
+       01  ws-entry-extra           pic x(256).
+
+       01  ws-queue-entries-sent    pic 9(9) value 0.
+
+       local-storage section.
+
+       procedure division.
+
+           call "config-reader" using WS-APP-CONFIG end-call
+
+           move spaces to ws-mail-queue-draining-path
+           string
+               function trim(ws-cfg-mail-queue-path) ".draining"
+               into ws-mail-queue-draining-path
+           end-string
+
+           perform recover-stale-draining-file
+
+      *> Rename the live queue aside before reading it, so a
+      *> sign-guest-book.cbl process that appends a line after this
+      *> point starts (or extends) a fresh file at the live path
+      *> instead of racing the truncate that used to happen after the
+      *> read. If there's nothing queued, this mv just fails and the
+      *> open below finds no draining file, same as an empty queue.
+           move spaces to ws-mv-command
+           string
+               "mv " function trim(ws-cfg-mail-queue-path)
+               " " function trim(ws-mail-queue-draining-path)
+               into ws-mv-command
+           end-string
+           call "SYSTEM" using ws-mv-command end-call
+
+           open input fd-mail-queue
+           if ws-mail-queue-status < 10 then
+               perform until ws-mail-queue-status not < 10
+                   read fd-mail-queue
+                       at end
+                           continue
+                       not at end
+                           perform process-queue-line
+                   end-read
+               end-perform
+               close fd-mail-queue
+
+      *> Every queued line was sent (or skipped as malformed) above --
+      *> the draining copy is done with, so remove it. The live path
+      *> was never touched after the rename, so anything appended to
+      *> it during this run is still there, untouched, for next time.
+               move spaces to ws-rm-command
+               string
+                   "rm -f " function trim(ws-mail-queue-draining-path)
+                   into ws-rm-command
+               end-string
+               call "SYSTEM" using ws-rm-command end-call
+           end-if
+
+           display "mail-queue-drain-batch: sent "
+               ws-queue-entries-sent " notification(s)"
+           end-display
+
+           goback.
+
+
+       recover-stale-draining-file.
+
+      *> A prior run's draining copy is only ever removed after every
+      *> line in it has been sent (see the rm -f above) -- if one is
+      *> still sitting at ws-mail-queue-draining-path, the prior run
+      *> never got that far (killed, crashed, or otherwise cut short)
+      *> and its queued notifications were never sent. Fold it back
+      *> onto the live queue before this run's own rename-aside below
+      *> so those lines get picked up and sent this time instead of
+      *> being silently overwritten by it.
+           open input fd-mail-queue
+           if ws-mail-queue-status < 10 then
+               open extend fd-mail-live
+               if ws-mail-live-status > 9 then
+                   open output fd-mail-live
+               end-if
+
+               perform until ws-mail-queue-status not < 10
+                   read fd-mail-queue
+                       at end
+                           continue
+                       not at end
+                           write f-mail-live-line from f-mail-queue-line
+                   end-read
+               end-perform
+
+               close fd-mail-live
+               close fd-mail-queue
+
+               move spaces to ws-rm-command
+               string
+                   "rm -f " function trim(ws-mail-queue-draining-path)
+                   into ws-rm-command
+               end-string
+               call "SYSTEM" using ws-rm-command end-call
+           end-if
+
+           exit paragraph.
+
+
+       process-queue-line.
+           move spaces to ws-entry-type
+           move spaces to ws-entry-name
+           move spaces to ws-entry-email
+           move spaces to ws-entry-comment
+           move spaces to ws-entry-timestamp
+           move spaces to ws-entry-extra
+
+           unstring f-mail-queue-line delimited by "|"
+               into ws-entry-type ws-entry-name ws-entry-email
+                   ws-entry-comment ws-entry-timestamp ws-entry-extra
+           end-unstring
+
+           if function trim(ws-entry-name) = spaces
+               and function trim(ws-entry-email) = spaces then
+      *> Blank/malformed line (e.g. a half-written line left behind by
+      *> a crashed writer). Nothing useful to mail -- skip it.
+               exit paragraph
+           end-if
+
+           evaluate function trim(ws-entry-type)
+               when "EDIT"
+                   perform send-edit-link-email
+               when other
+                   perform send-admin-notification-email
+           end-evaluate
+
+           exit paragraph.
+
+
+       send-admin-notification-email.
+           open output fd-mail-message
+           if ws-message-status > 9 then
+               exit paragraph
+           end-if
+
+           move spaces to f-mail-message-line
+           string "To: " function trim(ws-cfg-admin-email)
+               into f-mail-message-line
+           end-string
+           write f-mail-message-line
+
+           move spaces to f-mail-message-line
+           string "Subject: New guest book entry from "
+               function trim(ws-entry-name)
+               into f-mail-message-line
+           end-string
+           write f-mail-message-line
+
+           move spaces to f-mail-message-line
+           write f-mail-message-line
+
+           move spaces to f-mail-message-line
+           string "Name: " function trim(ws-entry-name)
+               into f-mail-message-line
+           end-string
+           write f-mail-message-line
+
+           move spaces to f-mail-message-line
+           string "Email: " function trim(ws-entry-email)
+               into f-mail-message-line
+           end-string
+           write f-mail-message-line
+
+           move spaces to f-mail-message-line
+           string "Submitted: " function trim(ws-entry-timestamp)
+               into f-mail-message-line
+           end-string
+           write f-mail-message-line
+
+           move spaces to f-mail-message-line
+           write f-mail-message-line
+
+           move spaces to f-mail-message-line
+           string "Comment: " function trim(ws-entry-comment)
+               into f-mail-message-line
+           end-string
+           write f-mail-message-line
+
+           close fd-mail-message
+
+           perform send-queued-message
+
+
+           exit paragraph.
+
+
+       send-edit-link-email.
+           if function trim(ws-entry-email) = spaces then
+      *> Shouldn't happen -- sign-guest-book.cbl only queues an EDIT
+      *> line when an email address was given -- but there's nowhere
+      *> to send this without one.
+               exit paragraph
+           end-if
+
+           open output fd-mail-message
+           if ws-message-status > 9 then
+               exit paragraph
+           end-if
+
+           move spaces to f-mail-message-line
+           string "To: " function trim(ws-entry-email)
+               into f-mail-message-line
+           end-string
+           write f-mail-message-line
+
+           move spaces to f-mail-message-line
+           string "Subject: Manage your guest book entry"
+               into f-mail-message-line
+           end-string
+           write f-mail-message-line
+
+           move spaces to f-mail-message-line
+           write f-mail-message-line
+
+           move spaces to f-mail-message-line
+           string "Thanks for signing the guest book, "
+               function trim(ws-entry-name) "."
+               into f-mail-message-line
+           end-string
+           write f-mail-message-line
+
+           move spaces to f-mail-message-line
+           write f-mail-message-line
+
+           move spaces to f-mail-message-line
+           string "Use this link if you ever want to update or "
+               "withdraw your entry:"
+               into f-mail-message-line
+           end-string
+           write f-mail-message-line
+
+           move spaces to f-mail-message-line
+           string function trim(ws-entry-extra)
+               into f-mail-message-line
+           end-string
+           write f-mail-message-line
+
+           close fd-mail-message
+
+           perform send-queued-message
+
+           exit paragraph.
+
+
+       send-queued-message.
+
+      *> ws-message-path and ws-cfg-sendmail-path are both trusted,
+      *> fixed values -- never guest-supplied input -- so it's safe to
+      *> build this into a shell command line.
+           move spaces to ws-sendmail-command
+           string function trim(ws-cfg-sendmail-path) " -t < "
+               function trim(ws-message-path)
+               into ws-sendmail-command
+           end-string
+
+           call "SYSTEM" using ws-sendmail-command end-call
+
+           add 1 to ws-queue-entries-sent
+
+           exit paragraph.
+
+       end program mail-queue-drain-batch.
