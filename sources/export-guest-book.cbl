@@ -0,0 +1,257 @@
+       >>source format is fixed
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-03-25
+      * Last Modified: 2021-03-25
+      * Purpose: Syndicates the guest book for other sites/readers.
+      *          Returns the latest active entries as either an RSS 2.0
+      *          feed (default) or a JSON array, selected by the
+      *          "format" query string parameter ("rss" or "json").
+      * Tectonics: ./build_and_deploy.sh
+      ******************************************************************
+       identification division.
+       program-id. export-guest-book.
+
+       environment division.
+
+       configuration section.
+       repository.
+           function get-param-value
+           function json-escape-string
+           function xml-escape-string
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+
+       data division.
+
+       file section.
+
+      *Must be all uppercase for esqloc precompiler.
+       WORKING-STORAGE SECTION.
+       EXEC SQL
+           BEGIN DECLARE SECTION
+       END-EXEC.
+       01  HOSTVARS.
+           05  BUFFER               PIC X(1024).
+
+       01  ws-export-row-count      PIC S9(9) COMP-5 VALUE 50.
+
+       01  ws-guest-book-entry.
+           05  ws-guest-name        pic x(256).
+           05  ws-guest-email       pic x(256).
+           05  ws-guest-date        pic x(256).
+           05  ws-guest-comment     pic x(1024).
+
+       01  ws-export-book-id        pic x(64) value "default".
+
+       EXEC SQL
+          END DECLARE SECTION
+       END-EXEC.
+
+       copy "db-config".
+
+       01  newline                  constant as x'0a'.
+
+       01  ws-query-string-header   constant as "QUERY_STRING".
+       01  ws-default-guest-book-id constant as "default".
+       01  ws-query-string          pic x(2046).
+       01  ws-export-format         pic x(10) value "rss".
+
+       01  ws-rows-rendered         pic 9(9) value 0.
+
+       local-storage section.
+
+       procedure division.
+
+           call "config-reader" using WS-APP-CONFIG end-call
+
+           perform determine-requested-format
+
+           STRING 'DRIVER={' function trim(ws-cfg-db-driver) '};'
+                'SERVER=' function trim(ws-cfg-db-server) ';'
+                'PORT=' function trim(ws-cfg-db-port) ';'
+                'DATABASE=' function trim(ws-cfg-db-name) ';'
+                'UID=' function trim(ws-cfg-db-uid) ';'
+                'PWD=' function trim(ws-cfg-db-pwd) ';'
+                'COMRESSED_PROTO=0;'
+           INTO BUFFER.
+           EXEC SQL
+               CONNECT TO :BUFFER
+           END-EXEC.
+
+           if ws-export-format = "json" then
+               display "Content-type: application/json" newline
+               end-display
+               perform render-json-feed
+           else
+               display "Content-type: application/rss+xml" newline
+               end-display
+               perform render-rss-feed
+           end-if
+
+           EXEC SQL
+               CONNECT RESET
+           END-EXEC.
+           perform sqlstate-check
+
+           goback.
+
+
+       determine-requested-format.
+           accept ws-query-string from environment
+               ws-query-string-header
+           end-accept
+
+           inspect ws-query-string converting "<>&" to spaces
+
+           move function
+               get-param-value(ws-query-string, "format")
+               to ws-export-format
+
+           if function trim(ws-export-format) not = "json" then
+               move "rss" to ws-export-format
+           end-if
+
+           move function
+               get-param-value(ws-query-string, "book")
+               to ws-export-book-id
+
+           if function trim(ws-export-book-id) = spaces then
+               move ws-default-guest-book-id to ws-export-book-id
+           end-if
+
+           exit paragraph.
+
+
+       open-export-cursor.
+           EXEC SQL
+               DECLARE CUR_EXPORT CURSOR FOR
+               SELECT
+                   GUEST_NAME, GUEST_EMAIL, GUEST_COMMENT, CREATE_DT
+               FROM GUEST_ENTRY
+               WHERE STATUS = 'ACTIVE'
+                 AND GUEST_BOOK_ID = :ws-export-book-id
+               ORDER BY CREATE_DT DESC
+               FETCH FIRST :ws-export-row-count ROWS ONLY;
+           END-EXEC
+           perform sqlstate-check
+
+           EXEC SQL
+               OPEN CUR_EXPORT
+           END-EXEC
+           perform sqlstate-check
+
+           exit paragraph.
+
+
+       render-rss-feed.
+           display
+               '<?xml version="1.0" encoding="UTF-8"?>'
+               "<rss version=" '"2.0"' "><channel>"
+               "<title>GnuCOBOL Sample Guest Book</title>"
+               '<link>https://github.com/shamrice/'
+               'COBOL-Guest-Book-Webapp</link>'
+               "<description>Latest guest book entries</description>"
+           end-display
+
+           perform open-export-cursor
+
+           perform until sqlcode = 100
+               EXEC SQL
+                   FETCH CUR_EXPORT
+                   INTO
+                       :ws-guest-name,
+                       :ws-guest-email,
+                       :ws-guest-comment,
+                       :ws-guest-date;
+               END-EXEC
+               perform sqlstate-check
+               if sqlcode not = 100 then
+                   add 1 to ws-rows-rendered
+                   display
+                       "<item><title>"
+                       function xml-escape-string(
+                           function trim(ws-guest-name))
+                       "</title><description>"
+                       function xml-escape-string(
+                           function trim(ws-guest-comment))
+                       "</description><pubDate>"
+                       function xml-escape-string(
+                           function trim(ws-guest-date))
+                       "</pubDate><email>"
+                       function xml-escape-string(
+                           function trim(ws-guest-email))
+                       "</email></item>"
+                   end-display
+               end-if
+           end-perform
+
+           display "</channel></rss>"
+
+           exit paragraph.
+
+
+       render-json-feed.
+           display '{"entries":['
+
+           perform open-export-cursor
+
+           perform until sqlcode = 100
+               EXEC SQL
+                   FETCH CUR_EXPORT
+                   INTO
+                       :ws-guest-name,
+                       :ws-guest-email,
+                       :ws-guest-comment,
+                       :ws-guest-date;
+               END-EXEC
+               perform sqlstate-check
+               if sqlcode not = 100 then
+                   if ws-rows-rendered > 0 then
+                       display ","
+                   end-if
+                   add 1 to ws-rows-rendered
+                   display
+                       '{"name":"'
+                       function json-escape-string(
+                           function trim(ws-guest-name))
+                       '","email":"'
+                       function json-escape-string(
+                           function trim(ws-guest-email))
+                       '","comment":"'
+                       function json-escape-string(
+                           function trim(ws-guest-comment))
+                       '","date":"'
+                       function json-escape-string(
+                           function trim(ws-guest-date))
+                       '"}'
+                   end-display
+               end-if
+           end-perform
+
+           display "]}"
+
+           exit paragraph.
+
+
+       sqlstate-check section.
+           if sqlcode < 0
+               display 'SQLSTATE='  sqlstate,
+                   ', SQLCODE=' sqlcode
+               if sqlerrml > 0
+                   display 'SQL Error message:' sqlerrmc(1:sqlerrml)
+               end-if
+               move sqlcode to return-code
+               stop run
+           else if sqlcode > 0 and not = 100
+               display 'SQLSTATE='  sqlstate,
+                   ', SQLCODE=' sqlcode
+               if sqlerrml > 0
+                   display 'SQL Warning message:' sqlerrmc(1:sqlerrml)
+               end-if
+           end-if
+           exit section.
+
+       end program export-guest-book.
