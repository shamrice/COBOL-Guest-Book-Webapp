@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Purpose: Shared application configuration, loaded at runtime by
+      *          the "config-reader" program from an external flat
+      *          config file instead of being hardcoded per-program.
+      *          COPY this into WORKING-STORAGE (callers) or LINKAGE
+      *          (config-reader itself) so every program shares one
+      *          layout.
+      ******************************************************************
+       01  WS-APP-CONFIG.
+           05  WS-CFG-DB-DRIVER          pic x(64).
+           05  WS-CFG-DB-SERVER          pic x(128).
+           05  WS-CFG-DB-PORT            pic x(5).
+           05  WS-CFG-DB-NAME            pic x(64).
+           05  WS-CFG-DB-UID             pic x(64).
+           05  WS-CFG-DB-PWD             pic x(64).
+           05  WS-CFG-MODERATOR-PASSWORD pic x(64).
+           05  WS-CFG-ADMIN-EMAIL        pic x(128).
+           05  WS-CFG-MAIL-QUEUE-PATH    pic x(256).
+           05  WS-CFG-SENDMAIL-PATH      pic x(128).
+           05  WS-CFG-EDIT-LINK-BASE     pic x(256).
+           05  WS-CFG-RECOVERY-QUEUE-PATH pic x(256).
