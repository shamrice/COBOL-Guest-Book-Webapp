@@ -0,0 +1,104 @@
+       >>source format is fixed
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-03-23
+      * Last Modified: 2021-03-25
+      * Purpose: Batch job that deletes old rows from the short-lived
+      *          tables sign-guest-book.cbl uses and forgets about:
+      *          GUEST_SUBMISSION_LOG (throttle history, only the
+      *          last minute of which is ever checked) and
+      *          ANTISPAM_CHALLENGE (anti-bot question state, normally
+      *          deleted the moment it's checked, but a visitor who
+      *          loads the form and never submits it leaves a row
+      *          behind). Meant to be run periodically from cron.
+      * Tectonics: ./build_and_deploy.sh
+      ******************************************************************
+       identification division.
+       program-id. submission-log-purge-batch.
+
+       environment division.
+
+       configuration section.
+       repository.
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+
+       data division.
+
+       file section.
+
+      *Must be all uppercase for esqloc precompiler.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL
+           BEGIN DECLARE SECTION
+       END-EXEC.
+       01  HOSTVARS.
+           05  BUFFER               PIC X(1024).
+
+       EXEC SQL
+          END DECLARE SECTION
+       END-EXEC.
+
+       copy "db-config".
+
+       local-storage section.
+
+       procedure division.
+
+           call "config-reader" using WS-APP-CONFIG end-call
+
+           STRING 'DRIVER={' function trim(ws-cfg-db-driver) '};'
+                'SERVER=' function trim(ws-cfg-db-server) ';'
+                'PORT=' function trim(ws-cfg-db-port) ';'
+                'DATABASE=' function trim(ws-cfg-db-name) ';'
+                'UID=' function trim(ws-cfg-db-uid) ';'
+                'PWD=' function trim(ws-cfg-db-pwd) ';'
+                'COMRESSED_PROTO=0;'
+           INTO BUFFER.
+           EXEC SQL
+               CONNECT TO :BUFFER
+           END-EXEC.
+           perform sqlstate-check
+
+           EXEC SQL
+               DELETE FROM GUEST_SUBMISSION_LOG
+               WHERE CREATE_DT < (CURRENT_TIMESTAMP - INTERVAL '1 day')
+           END-EXEC
+           perform sqlstate-check
+
+           EXEC SQL
+               DELETE FROM ANTISPAM_CHALLENGE
+               WHERE CREATE_DT < (CURRENT_TIMESTAMP - INTERVAL '1 hour')
+           END-EXEC
+           perform sqlstate-check
+
+           EXEC SQL
+               CONNECT RESET
+           END-EXEC.
+           perform sqlstate-check
+
+           goback.
+
+
+       sqlstate-check section.
+           if sqlcode < 0
+               display 'SQLSTATE='  sqlstate,
+                   ', SQLCODE=' sqlcode
+               if sqlerrml > 0
+                   display 'SQL Error message:' sqlerrmc(1:sqlerrml)
+               end-if
+               move sqlcode to return-code
+               stop run
+           else if sqlcode > 0 and not = 100
+               display 'SQLSTATE='  sqlstate,
+                   ', SQLCODE=' sqlcode
+               if sqlerrml > 0
+                   display 'SQL Warning message:' sqlerrmc(1:sqlerrml)
+               end-if
+           end-if
+           exit section.
+
+       end program submission-log-purge-batch.
