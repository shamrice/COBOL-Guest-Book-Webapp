@@ -0,0 +1,451 @@
+       >>source format is fixed
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-03-23
+      * Last Modified: 2021-03-25
+      * Purpose: Password-protected CGI page that lists every guest
+      *          book entry (active and hidden) and lets a moderator
+      *          hide or delete a spam/abusive entry. Hiding sets
+      *          GUEST_ENTRY.STATUS so view-guest-book.cbl stops
+      *          showing the row; deleting removes it outright.
+      * Tectonics: ./build_and_deploy.sh
+      ******************************************************************
+       identification division.
+       program-id. moderate-guest-book.
+
+       environment division.
+
+       configuration section.
+       repository.
+           function get-param-value
+           function html-decode
+           function html-attr-escape-string
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+
+           select fd-web-input assign to KEYBOARD
+           file status is ws-input-status.
+
+       data division.
+
+       file section.
+
+       fd  fd-web-input.
+       01  f-chunk-of-post     pic x(2046).
+
+      *Must be all uppercase for esqloc precompiler.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL
+           BEGIN DECLARE SECTION
+       END-EXEC.
+       01  HOSTVARS.
+           05  BUFFER               PIC X(1024).
+
+       01  ws-entry-row.
+           05  ws-entry-id          PIC S9(9) COMP-5.
+           05  ws-entry-name        pic x(256).
+           05  ws-entry-email       pic x(256).
+           05  ws-entry-comment     pic x(1024).
+           05  ws-entry-date        pic x(256).
+           05  ws-entry-status      pic x(10).
+           05  ws-entry-book-id     pic x(64).
+
+       01  ws-mod-entry-id          PIC S9(9) COMP-5.
+       01  ws-mod-new-status        pic x(10).
+
+       01  ws-audit-action          pic x(10).
+       01  ws-audit-remote-addr     pic x(64).
+       01  ws-audit-user-agent      pic x(256).
+
+       EXEC SQL
+          END DECLARE SECTION
+       END-EXEC.
+
+       copy "db-config".
+
+       01  ws-http-request-method-header constant as "REQUEST_METHOD".
+       01  ws-remote-addr-header    constant as "REMOTE_ADDR".
+       01  ws-user-agent-header     constant as "HTTP_USER_AGENT".
+       01  ws-default-guest-book-id constant as "default".
+
+       01  ws-http-value-string pic x(2046).
+           88  IS-POST          value 'POST'.
+
+       01  ws-input-status          pic xx.
+       01  newline                  pic x value x'0a'.
+
+       01  ws-temp                  pic x(1024).
+       01  ws-mod-password          pic x(64).
+       01  ws-mod-action            pic x(10).
+
+       01  ws-numeric-field         pic x(10).
+       01  ws-parsed-numeric-value  pic 9(9).
+       01  ws-numeric-field-valid   pic x value "N".
+           88  IS-NUMERIC-FIELD-VALID value "Y".
+
+       01  ws-password-ok           pic x value "N".
+           88  IS-PASSWORD-OK       value "Y".
+
+       local-storage section.
+
+       procedure division.
+
+           call "config-reader" using WS-APP-CONFIG end-call
+
+           display "Content-type: text/html" newline
+
+           display
+               "<!DOCTYPE html>"
+               "<html><head><title>GnuCOBOL Sample Guest Book - "
+               "Moderate Guest Book</title>"
+               "<style>"
+               "  table"
+               "{ background-color:#e0ffff; border-collapse:collapse; }"
+               "  table, th, td"
+               "  { border: 1px solid black; }"
+               "</style>"
+               "</head><body>"
+               newline
+               "<h2>Moderate Guest Book</h2>"
+               newline
+           end-display
+
+           perform read-post-body
+           perform check-password
+
+           if not IS-PASSWORD-OK then
+               perform render-password-form
+           else
+               if function trim(ws-mod-action) not = spaces then
+                   perform apply-moderation-action
+               end-if
+               perform render-entry-list
+           end-if
+
+           display "</body></html>"
+
+           goback.
+
+
+       read-post-body.
+           move spaces to f-chunk-of-post
+
+           accept ws-http-value-string
+               from environment ws-http-request-method-header
+           end-accept
+
+           if IS-POST then
+               open input fd-web-input
+                   if ws-input-status < 10 then
+                       read fd-web-input end-read
+                       if ws-input-status > 9 then
+                           move spaces to f-chunk-of-post
+                       end-if
+                   end-if
+               close fd-web-input
+
+               inspect f-chunk-of-post converting "<>&" to spaces
+           end-if
+
+           accept ws-audit-remote-addr
+               from environment ws-remote-addr-header
+           end-accept
+           accept ws-audit-user-agent
+               from environment ws-user-agent-header
+           end-accept
+
+           exit paragraph.
+
+
+       check-password.
+           move "N" to ws-password-ok
+
+           move function
+               get-param-value(f-chunk-of-post, "password")
+               to ws-mod-password
+           move function
+               get-param-value(f-chunk-of-post, "action")
+               to ws-mod-action
+
+           if function trim(ws-mod-password) not = spaces
+               and function trim(ws-mod-password) =
+                   function trim(ws-cfg-moderator-password) then
+               move "Y" to ws-password-ok
+           end-if
+
+           exit paragraph.
+
+
+       render-password-form.
+           display
+               '<h2 style="color:red;">Enter the moderator password '
+               "to continue.</h2>"
+               '<form method="post" '
+               'action="/cgi-bin/moderate-guest-book.cgi">'
+               '<p>Password: <input type="password" name="password" />'
+               "</p>"
+               '<p><input type="submit" value="Log In" /></p>'
+               "</form>"
+           end-display
+           exit paragraph.
+
+
+       apply-moderation-action.
+           move function
+               get-param-value(f-chunk-of-post, "entry-id")
+               to ws-temp
+           perform extract-numeric-param
+           if not IS-NUMERIC-FIELD-VALID then
+               exit paragraph
+           end-if
+           move ws-parsed-numeric-value to ws-mod-entry-id
+
+           evaluate function trim(ws-mod-action)
+               when "HIDE"
+                   move "HIDDEN" to ws-mod-new-status
+                   perform update-entry-status
+               when "ACTIVATE"
+                   move "ACTIVE" to ws-mod-new-status
+                   perform update-entry-status
+               when "DELETE"
+                   perform delete-entry
+               when other
+                   continue
+           end-evaluate
+
+           exit paragraph.
+
+
+       extract-numeric-param.
+           move "N" to ws-numeric-field-valid
+           move 0 to ws-parsed-numeric-value
+           move function trim(ws-temp) to ws-numeric-field
+           if function test-numval(ws-numeric-field) = 0 then
+               compute ws-parsed-numeric-value =
+                   function numval(ws-numeric-field)
+               move "Y" to ws-numeric-field-valid
+           end-if
+           exit paragraph.
+
+
+       connect-to-database.
+           STRING 'DRIVER={' function trim(ws-cfg-db-driver) '};'
+                'SERVER=' function trim(ws-cfg-db-server) ';'
+                'PORT=' function trim(ws-cfg-db-port) ';'
+                'DATABASE=' function trim(ws-cfg-db-name) ';'
+                'UID=' function trim(ws-cfg-db-uid) ';'
+                'PWD=' function trim(ws-cfg-db-pwd) ';'
+                'COMRESSED_PROTO=0;'
+           INTO BUFFER.
+           EXEC SQL
+               CONNECT TO :BUFFER
+           END-EXEC.
+           perform sqlstate-check
+           exit paragraph.
+
+
+       update-entry-status.
+           perform connect-to-database
+           perform fetch-entry-book-id
+
+           EXEC SQL
+               UPDATE GUEST_ENTRY
+               SET STATUS = :ws-mod-new-status
+               WHERE ID = :ws-mod-entry-id
+           END-EXEC
+           perform sqlstate-check
+
+           move ws-mod-action to ws-audit-action
+           perform write-audit-record
+
+           EXEC SQL
+               CONNECT RESET
+           END-EXEC.
+           perform sqlstate-check
+           exit paragraph.
+
+
+       delete-entry.
+           perform connect-to-database
+
+      *> Fetch the book id before the row is gone -- there's nothing
+      *> left to look it up from once the DELETE below commits.
+           perform fetch-entry-book-id
+
+           EXEC SQL
+               DELETE FROM GUEST_ENTRY
+               WHERE ID = :ws-mod-entry-id
+           END-EXEC
+           perform sqlstate-check
+
+           move ws-mod-action to ws-audit-action
+           perform write-audit-record
+
+           EXEC SQL
+               CONNECT RESET
+           END-EXEC.
+           perform sqlstate-check
+           exit paragraph.
+
+
+       fetch-entry-book-id.
+           move ws-default-guest-book-id to ws-entry-book-id
+
+           EXEC SQL
+               SELECT GUEST_BOOK_ID INTO :ws-entry-book-id
+               FROM GUEST_ENTRY
+               WHERE ID = :ws-mod-entry-id
+           END-EXEC
+
+           if sqlcode not = 0 and sqlcode not = 100 then
+               perform sqlstate-check
+           end-if
+
+           exit paragraph.
+
+
+       write-audit-record.
+      *> ws-mod-entry-id's row is already committed (the status
+      *> UPDATE/DELETE above) by the time this runs, so don't stop run
+      *> over a failed audit-trail write -- log it and let the caller
+      *> go on to render the moderator's page, same as
+      *> sign-guest-book.cbl's write-audit-record.
+           EXEC SQL
+               INSERT INTO GUEST_ENTRY_AUDIT(
+                   ENTRY_ID, ACTION, REMOTE_ADDR, USER_AGENT,
+                   GUEST_BOOK_ID)
+               VALUES (
+                   :ws-mod-entry-id, :ws-audit-action,
+                   :ws-audit-remote-addr, :ws-audit-user-agent,
+                   :ws-entry-book-id);
+           END-EXEC
+           if sqlcode < 0
+               display 'SQLSTATE=' sqlstate, ', SQLCODE=' sqlcode
+               if sqlerrml > 0
+                   display 'SQL Error message:' sqlerrmc(1:sqlerrml)
+               end-if
+           else
+               perform sqlstate-check
+           end-if
+           exit paragraph.
+
+
+       render-entry-list.
+           perform connect-to-database
+
+           EXEC SQL
+               DECLARE CUR_MOD CURSOR FOR
+               SELECT ID, GUEST_NAME, GUEST_EMAIL, GUEST_COMMENT,
+                   CREATE_DT, STATUS, GUEST_BOOK_ID
+               FROM GUEST_ENTRY
+               ORDER BY CREATE_DT DESC;
+           END-EXEC
+           perform sqlstate-check
+
+           EXEC SQL
+               OPEN CUR_MOD;
+           END-EXEC
+           perform sqlstate-check
+
+           perform until sqlcode = 100
+               EXEC SQL
+                   FETCH CUR_MOD
+                   INTO
+                       :ws-entry-id,
+                       :ws-entry-name,
+                       :ws-entry-email,
+                       :ws-entry-comment,
+                       :ws-entry-date,
+                       :ws-entry-status,
+                       :ws-entry-book-id;
+               END-EXEC
+               perform sqlstate-check
+               if sqlcode not = 100 then
+                   perform display-entry-row
+               end-if
+           end-perform
+
+           EXEC SQL
+               CONNECT RESET
+           END-EXEC.
+           perform sqlstate-check
+
+           exit paragraph.
+
+
+       display-entry-row.
+           display
+               "<p><table>"
+               "<tr><td>ID:</td><td>" ws-entry-id "</td></tr>"
+               "<tr><td>Guest Book:</td><td>"
+               ws-entry-book-id "</td></tr>"
+               "<tr><td>Status:</td><td>" ws-entry-status "</td></tr>"
+               "<tr><td>Name:</td><td>" ws-entry-name "</td></tr>"
+               "<tr><td>Email:</td><td>" ws-entry-email "</td></tr>"
+               "<tr><td>Date:</td><td>" ws-entry-date "</td></tr>"
+               "<tr><td>Comment:</td><td>" ws-entry-comment "</td></tr>"
+               "</table>"
+           end-display
+
+           display
+               '<form method="post" style="display:inline" '
+               'action="/cgi-bin/moderate-guest-book.cgi">'
+               '<input type="hidden" name="password" value="'
+               function html-attr-escape-string(
+                   function trim(ws-mod-password)) '" />'
+               '<input type="hidden" name="entry-id" value="'
+               ws-entry-id '" />'
+           end-display
+
+           if function trim(ws-entry-status) = "ACTIVE" then
+               display
+                   '<input type="hidden" name="action" value="HIDE" />'
+                   '<input type="submit" value="Hide" />'
+               end-display
+           else
+               display
+                   '<input type="hidden" name="action" '
+                   'value="ACTIVATE" />'
+                   '<input type="submit" value="Unhide" />'
+               end-display
+           end-if
+
+           display
+               "</form>"
+               '<form method="post" style="display:inline" '
+               'action="/cgi-bin/moderate-guest-book.cgi">'
+               '<input type="hidden" name="password" value="'
+               function html-attr-escape-string(
+                   function trim(ws-mod-password)) '" />'
+               '<input type="hidden" name="entry-id" value="'
+               ws-entry-id '" />'
+               '<input type="hidden" name="action" value="DELETE" />'
+               '<input type="submit" value="Delete" />'
+               "</form></p><hr />"
+           end-display
+
+           exit paragraph.
+
+
+       sqlstate-check section.
+           if sqlcode < 0
+               display 'SQLSTATE='  sqlstate,
+                   ', SQLCODE=' sqlcode
+               if sqlerrml > 0
+                   display 'SQL Error message:' sqlerrmc(1:sqlerrml)
+               end-if
+               move sqlcode to return-code
+               stop run
+           else if sqlcode > 0 and not = 100
+               display 'SQLSTATE='  sqlstate,
+                   ', SQLCODE=' sqlcode
+               if sqlerrml > 0
+                   display 'SQL Warning message:' sqlerrmc(1:sqlerrml)
+               end-if
+           end-if
+           exit section.
+
+       end program moderate-guest-book.
