@@ -0,0 +1,438 @@
+       >>source format is fixed
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-03-25
+      * Last Modified: 2021-03-25
+      * Purpose: Lets the original submitter of a guest book entry
+      *          update or withdraw it using the one-time edit link
+      *          emailed to them by sign-guest-book.cbl, without
+      *          needing the moderator password. GET with a "token"
+      *          query string parameter shows the entry pre-filled in
+      *          an edit form; POST with "token" and "action" applies
+      *          an update or a withdrawal (delete) to that same row.
+      * Tectonics: ./build_and_deploy.sh
+      ******************************************************************
+       identification division.
+       program-id. edit-guest-book.
+
+       environment division.
+
+       configuration section.
+       repository.
+           function get-param-value
+           function html-decode
+           function html-attr-escape-string
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+
+           select fd-web-input assign to KEYBOARD
+           file status is ws-input-status.
+
+       data division.
+
+       file section.
+
+       fd  fd-web-input.
+       01  f-chunk-of-post     pic x(2046).
+
+      *Must be all uppercase for esqloc precompiler.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL
+           BEGIN DECLARE SECTION
+       END-EXEC.
+       01  HOSTVARS.
+           05  BUFFER               PIC X(1024).
+
+       01  ws-token                 pic x(40).
+
+       01  ws-entry-row.
+           05  ws-entry-id          PIC S9(9) COMP-5.
+           05  ws-entry-name        pic x(256).
+           05  ws-entry-email       pic x(256).
+           05  ws-entry-comment     pic x(1024).
+           05  ws-entry-status      pic x(10).
+           05  ws-entry-book-id     pic x(64).
+
+       01  ws-audit-action          pic x(10).
+       01  ws-audit-remote-addr     pic x(64).
+       01  ws-audit-user-agent      pic x(256).
+
+       EXEC SQL
+          END DECLARE SECTION
+       END-EXEC.
+
+       copy "db-config".
+
+       01  ws-http-request-method-header constant as "REQUEST_METHOD".
+       01  ws-remote-addr-header    constant as "REMOTE_ADDR".
+       01  ws-user-agent-header     constant as "HTTP_USER_AGENT".
+       01  ws-query-string-header   constant as "QUERY_STRING".
+
+       01  ws-http-value-string pic x(2046).
+           88  IS-POST          value 'POST'.
+
+       01  ws-input-status          pic xx.
+       01  ws-query-string          pic x(2046).
+       01  newline                  pic x value x'0a'.
+
+       01  ws-request-body          pic x(2046).
+       01  ws-request-body-raw      pic x(2046).
+
+       01  ws-action                pic x(10).
+
+       01  ws-entry-found           pic x value "N".
+           88  IS-ENTRY-FOUND       value "Y".
+
+       01  ws-email-at-count        pic 9(3).
+       01  ws-email-dot-count       pic 9(3).
+
+       local-storage section.
+
+       procedure division.
+
+           call "config-reader" using WS-APP-CONFIG end-call
+
+           display "Content-type: text/html" newline
+
+           display
+               "<!DOCTYPE html>"
+               "<html><head><title>GnuCOBOL Sample Guest Book - "
+               "Edit Guest Book Entry</title>"
+               "<style>"
+               "  table"
+               "{ background-color:#e0ffff; border-collapse:collapse; }"
+               "  table, th, td"
+               "  { border: 1px solid black; }"
+               "</style>"
+               "</head><body>"
+               newline
+               "<h2>Edit Guest Book Entry</h2>"
+               newline
+           end-display
+
+           accept ws-audit-remote-addr
+               from environment ws-remote-addr-header
+           end-accept
+           accept ws-audit-user-agent
+               from environment ws-user-agent-header
+           end-accept
+
+           accept ws-http-value-string
+               from environment ws-http-request-method-header
+           end-accept
+
+           if IS-POST then
+               perform read-post-body
+               perform process-edit-action
+           else
+               perform read-query-string
+               perform render-edit-form
+           end-if
+
+           display "</body></html>"
+
+           goback.
+
+
+       read-query-string.
+           accept ws-query-string from environment
+               ws-query-string-header
+           end-accept
+
+           inspect ws-query-string converting "<>&" to spaces
+
+           move function
+               get-param-value(ws-query-string, "token")
+               to ws-token
+
+           exit paragraph.
+
+
+       read-post-body.
+           move spaces to f-chunk-of-post
+
+           open input fd-web-input
+               if ws-input-status < 10 then
+                   read fd-web-input end-read
+                   if ws-input-status > 9 then
+                       move spaces to f-chunk-of-post
+                   end-if
+               end-if
+           close fd-web-input
+
+      *> Kept unstripped of "<"/">" so name/email/comment still carry
+      *> any &#NNN;/&#xHH; entities or %HH escapes for html-decode to
+      *> restore -- the stripped copy below is only for fields that
+      *> are never passed through html-decode. "&" is still converted
+      *> to space here, same as the stripped copy: get-param-value
+      *> only splits one field from the next on a space, and a
+      *> browser always percent-encodes a literal "&" a guest types
+      *> as "%26", so an unescaped "&" in the body is always the
+      *> field separator, never content html-decode needs to see.
+           move f-chunk-of-post to ws-request-body-raw
+           inspect ws-request-body-raw converting "&" to spaces
+
+           inspect f-chunk-of-post converting "<>&" to spaces
+           move f-chunk-of-post to ws-request-body
+
+           move function
+               get-param-value(ws-request-body, "token") to ws-token
+           move function
+               get-param-value(ws-request-body, "action") to ws-action
+
+           exit paragraph.
+
+
+       connect-to-database.
+           STRING 'DRIVER={' function trim(ws-cfg-db-driver) '};'
+                'SERVER=' function trim(ws-cfg-db-server) ';'
+                'PORT=' function trim(ws-cfg-db-port) ';'
+                'DATABASE=' function trim(ws-cfg-db-name) ';'
+                'UID=' function trim(ws-cfg-db-uid) ';'
+                'PWD=' function trim(ws-cfg-db-pwd) ';'
+                'COMRESSED_PROTO=0;'
+           INTO BUFFER.
+           EXEC SQL
+               CONNECT TO :BUFFER
+           END-EXEC.
+           perform sqlstate-check
+           exit paragraph.
+
+
+       find-entry-by-token.
+           move "N" to ws-entry-found
+
+           if function trim(ws-token) = spaces then
+               exit paragraph
+           end-if
+
+           EXEC SQL
+               SELECT ID, GUEST_NAME, GUEST_EMAIL, GUEST_COMMENT,
+                   STATUS, GUEST_BOOK_ID
+               INTO
+                   :ws-entry-id, :ws-entry-name, :ws-entry-email,
+                   :ws-entry-comment, :ws-entry-status,
+                   :ws-entry-book-id
+               FROM GUEST_ENTRY
+               WHERE EDIT_TOKEN = :ws-token
+           END-EXEC
+
+           if sqlcode = 0 then
+               move "Y" to ws-entry-found
+           else
+               if sqlcode not = 100
+                   perform sqlstate-check
+               end-if
+           end-if
+
+           exit paragraph.
+
+
+       render-edit-form.
+           perform connect-to-database
+           perform find-entry-by-token
+
+           EXEC SQL
+               CONNECT RESET
+           END-EXEC.
+           perform sqlstate-check
+
+           if not IS-ENTRY-FOUND then
+               display
+                   '<h2 style="color:red;">This edit link is invalid '
+                   "or the entry has already been withdrawn.</h2>"
+               end-display
+               exit paragraph
+           end-if
+
+           display
+               '<form method="post" '
+               'action="/cgi-bin/edit-guest-book.cgi">'
+               '<input type="hidden" name="token" value="'
+               function html-attr-escape-string(
+                   function trim(ws-token)) '" />'
+               '<p>Name: <input type="text" name="name" value="'
+               function html-attr-escape-string(
+                   function trim(ws-entry-name)) '" /></p>'
+               '<p>Email: <input type="text" name="email" value="'
+               function html-attr-escape-string(
+                   function trim(ws-entry-email)) '" /></p>'
+               "<p>Comment: <textarea name=" '"comment"' ">"
+               function trim(ws-entry-comment) "</textarea></p>"
+               '<p><input type="submit" name="action" value="update" />'
+               '<input type="submit" name="action" value="withdraw" />'
+               "</p>"
+               "</form>"
+           end-display
+
+           exit paragraph.
+
+
+       process-edit-action.
+           perform connect-to-database
+           perform find-entry-by-token
+
+           if not IS-ENTRY-FOUND then
+               EXEC SQL
+                   CONNECT RESET
+               END-EXEC
+               perform sqlstate-check
+               display
+                   '<h2 style="color:red;">This edit link is invalid '
+                   "or the entry has already been withdrawn.</h2>"
+               end-display
+               exit paragraph
+           end-if
+
+           evaluate function trim(ws-action)
+               when "update"
+                   perform apply-entry-update
+               when "withdraw"
+                   perform apply-entry-withdraw
+               when other
+                   continue
+           end-evaluate
+
+           EXEC SQL
+               CONNECT RESET
+           END-EXEC.
+           perform sqlstate-check
+
+           exit paragraph.
+
+
+       apply-entry-update.
+           move function
+               get-param-value(ws-request-body-raw, "name")
+               to ws-entry-name
+           move function
+               get-param-value(ws-request-body-raw, "email")
+               to ws-entry-email
+           move function
+               get-param-value(ws-request-body-raw, "comment")
+               to ws-entry-comment
+
+           if function trim(ws-entry-name) = spaces then
+               move "Anonymous" to ws-entry-name
+           end-if
+
+           if function trim(ws-entry-comment) = spaces then
+               display
+                   '<h2 style="color:red;">Comment field cannot be '
+                   "blank. Please go back and try again.</h2>"
+               end-display
+               exit paragraph
+           end-if
+
+      *> Decode before the email-format check below -- a browser
+      *> always percent-encodes "@" as "%40" in a form post, so
+      *> checking the still-encoded value would reject every real
+      *> address a guest types correctly.
+           move function html-decode(ws-entry-name) to ws-entry-name
+           move function html-decode(ws-entry-email) to ws-entry-email
+           move function
+               html-decode(ws-entry-comment) to ws-entry-comment
+
+           if function trim(ws-entry-email) not = spaces then
+               move 0 to ws-email-at-count
+               move 0 to ws-email-dot-count
+               inspect ws-entry-email
+                   tallying ws-email-at-count for all "@"
+               inspect ws-entry-email
+                   tallying ws-email-dot-count for all "."
+               if ws-email-at-count = 0 or ws-email-dot-count = 0 then
+                   display
+                       '<h2 style="color:red;">Email address '
+                       "doesn't look valid. Please go back and try "
+                       "again.</h2>"
+                   end-display
+                   exit paragraph
+               end-if
+           end-if
+
+           EXEC SQL
+               UPDATE GUEST_ENTRY
+               SET GUEST_NAME = :ws-entry-name,
+                   GUEST_EMAIL = :ws-entry-email,
+                   GUEST_COMMENT = :ws-entry-comment
+               WHERE EDIT_TOKEN = :ws-token
+           END-EXEC
+           perform sqlstate-check
+
+           move "EDIT" to ws-audit-action
+           perform write-audit-record
+
+           display
+               '<h2 style="text-align:center;">'
+               "Your entry has been updated.</h2>"
+           end-display
+
+           exit paragraph.
+
+
+       apply-entry-withdraw.
+           EXEC SQL
+               DELETE FROM GUEST_ENTRY
+               WHERE EDIT_TOKEN = :ws-token
+           END-EXEC
+           perform sqlstate-check
+
+           move "WITHDRAW" to ws-audit-action
+           perform write-audit-record
+
+           display
+               '<h2 style="text-align:center;">'
+               "Your entry has been withdrawn.</h2>"
+           end-display
+
+           exit paragraph.
+
+
+       write-audit-record.
+      *> ws-entry-id's row is already committed (the UPDATE/DELETE
+      *> above) by the time this runs, so don't stop run over a failed
+      *> audit-trail write -- log it and let the caller go on to render
+      *> the submitter's page, same as sign-guest-book.cbl's
+      *> write-audit-record.
+           EXEC SQL
+               INSERT INTO GUEST_ENTRY_AUDIT(
+                   ENTRY_ID, ACTION, REMOTE_ADDR, USER_AGENT,
+                   GUEST_BOOK_ID)
+               VALUES (
+                   :ws-entry-id, :ws-audit-action,
+                   :ws-audit-remote-addr, :ws-audit-user-agent,
+                   :ws-entry-book-id);
+           END-EXEC
+           if sqlcode < 0
+               display 'SQLSTATE=' sqlstate, ', SQLCODE=' sqlcode
+               if sqlerrml > 0
+                   display 'SQL Error message:' sqlerrmc(1:sqlerrml)
+               end-if
+           else
+               perform sqlstate-check
+           end-if
+           exit paragraph.
+
+
+       sqlstate-check section.
+           if sqlcode < 0
+               display 'SQLSTATE='  sqlstate,
+                   ', SQLCODE=' sqlcode
+               if sqlerrml > 0
+                   display 'SQL Error message:' sqlerrmc(1:sqlerrml)
+               end-if
+               move sqlcode to return-code
+               stop run
+           else if sqlcode > 0 and not = 100
+               display 'SQLSTATE='  sqlstate,
+                   ', SQLCODE=' sqlcode
+               if sqlerrml > 0
+                   display 'SQL Warning message:' sqlerrmc(1:sqlerrml)
+               end-if
+           end-if
+           exit section.
+
+       end program edit-guest-book.
