@@ -14,6 +14,8 @@
 
        configuration section.
        repository.
+           function get-param-value
+           function html-attr-escape-string
            function all intrinsic.
 
        input-output section.
@@ -37,24 +39,79 @@
            05  ws-guest-date        pic x(256).
            05  ws-guest-comment     pic x(1024).
 
+       01  ws-page-size             PIC S9(9) COMP-5 VALUE 20.
+       01  ws-page-offset           PIC S9(9) COMP-5.
+
+       01  ws-search-name-pattern   pic x(258) value "%%".
+       01  ws-from-date-ts          pic x(19)
+                                     value "1900-01-01 00:00:00".
+       01  ws-to-date-ts            pic x(19)
+                                     value "9999-12-31 23:59:59".
+
+       01  ws-search-book-id        pic x(64) value "default".
+
        EXEC SQL
           END DECLARE SECTION
        END-EXEC.
 
+       copy "db-config".
+
        01  newline                  constant as x'0a'.
 
+       01  ws-query-string-header   constant as "QUERY_STRING".
+       01  ws-default-guest-book-id constant as "default".
+       01  ws-query-string          pic x(2046).
+
+       01  ws-temp                  pic x(1024).
+       01  ws-page-number           pic 9(9).
+       01  ws-rows-fetched          pic 9(9) value 0.
+
+       01  ws-numeric-field         pic x(10).
+       01  ws-parsed-numeric-value  pic 9(9).
+       01  ws-numeric-field-valid   pic x value "N".
+           88  IS-NUMERIC-FIELD-VALID value "Y".
+
+       01  ws-prev-page             pic 9(9).
+       01  ws-next-page             pic 9(9).
+
+       01  ws-search-name           pic x(256) value spaces.
+       01  ws-search-from-date      pic x(10)  value spaces.
+       01  ws-search-to-date        pic x(10)  value spaces.
+
+      *> Sized for the worst case, not the common case: book (64) and
+      *> name (256) can each come back from html-attr-escape-string up
+      *> to 6x longer (every character a quote, escaped to "&quot;"),
+      *> plus the two 10-char dates similarly escaped and the "&xxx="
+      *> label text, so a STRING into this buffer never silently
+      *> truncates and corrupts the rendered Previous/Next links.
+       01  ws-nav-query-suffix      pic x(2200) value spaces.
+
+      *> Set "N" in determine-requested-page when from-date/to-date
+      *> were given but aren't a plain YYYY-MM-DD date, so the mainline
+      *> can render the same red-text error style as the other bad-
+      *> input cases instead of letting a malformed date string reach
+      *> the TIMESTAMP host variables and abend the cursor OPEN/FETCH.
+       01  ws-date-params-valid     pic x value "Y".
+           88  IS-DATE-PARAMS-VALID value "Y".
+
+       01  ws-date-check-field      pic x(10).
+       01  ws-date-check-pos        pic 9(2).
+
 
        local-storage section.
 
        procedure division.
 
-      * TODO : This should be read from a config not hard coded.
-           STRING 'DRIVER={PostgreSQL Unicode};'
-                'SERVER=localhost;'
-                'PORT=5432;'
-                'DATABASE=guestbookdb;'
-                'UID=postgres;'
-                'PWD=password;'
+           call "config-reader" using WS-APP-CONFIG end-call
+
+           perform determine-requested-page
+
+           STRING 'DRIVER={' function trim(ws-cfg-db-driver) '};'
+                'SERVER=' function trim(ws-cfg-db-server) ';'
+                'PORT=' function trim(ws-cfg-db-port) ';'
+                'DATABASE=' function trim(ws-cfg-db-name) ';'
+                'UID=' function trim(ws-cfg-db-uid) ';'
+                'PWD=' function trim(ws-cfg-db-pwd) ';'
                 'COMRESSED_PROTO=0;'
            INTO BUFFER.
            EXEC SQL
@@ -74,59 +131,82 @@
                "</style>"
                "</head><body>"
                newline
-               '<h2>View Guest Book | <a href="/sign-guest-book.html">'
+               '<h2>View Guest Book | '
+               '<a href="/cgi-bin/sign-guest-book.cgi">'
                "Sign Guest Book</a></h2>"
+               newline "<p>Guest book: "
+               function trim(ws-search-book-id) "</p>"
                newline "<p><b>"
                'Written in GnuCOBOL by Erik Eriksen'
                newline "</b></p><hr />"
            end-display
 
+           perform render-search-form
+
            EXEC SQL
                DECLARE CUR_ALL CURSOR FOR
                SELECT
                    GUEST_NAME, GUEST_EMAIL, GUEST_COMMENT, CREATE_DT
                FROM GUEST_ENTRY
-               ORDER BY CREATE_DT DESC;
+               WHERE STATUS = 'ACTIVE'
+                 AND GUEST_BOOK_ID = :ws-search-book-id
+                 AND GUEST_NAME LIKE :ws-search-name-pattern
+                 AND CREATE_DT >= :ws-from-date-ts
+                 AND CREATE_DT <= :ws-to-date-ts
+               ORDER BY CREATE_DT DESC
+               OFFSET :ws-page-offset ROWS
+               FETCH FIRST :ws-page-size ROWS ONLY;
            END-EXEC
 
-           perform sqlstate-check
-
-           EXEC SQL
-               OPEN CUR_ALL ;
-           END-EXEC
-           perform sqlstate-check
+           if not IS-DATE-PARAMS-VALID then
+               display
+                   '<h2 style="color:red;">From/to date doesn''t '
+                   "look like a valid YYYY-MM-DD date. Please try "
+                   "again.</h2>"
+               end-display
+           else
+               perform sqlstate-check
 
-           perform until sqlcode = 100
                EXEC SQL
-                   FETCH CUR_ALL
-                   INTO
-                       :ws-guest-name,
-                       :ws-guest-email,
-                       :ws-guest-comment,
-                       :ws-guest-date ;
+                   OPEN CUR_ALL ;
                END-EXEC
                perform sqlstate-check
-               if sqlcode not = 100 then
-                   display
-                       "<p><table>"
-                       "<tr><td>Name:</td><td>"
-                       ws-guest-name "</td></tr>"
-                       "<tr><td>Email:</td><td>"
-                       ws-guest-email "</td></tr>"
-                       "<tr><td>Date:</td><td>"
-                       ws-guest-date "</td></tr>"
-                       "<tr><td>Comment:</td><td>"
-                       ws-guest-comment "</td></tr>"
-                       "</p></table><hr />"
-                   end-display
-               end-if
-           end-perform
+
+               perform until sqlcode = 100
+                   EXEC SQL
+                       FETCH CUR_ALL
+                       INTO
+                           :ws-guest-name,
+                           :ws-guest-email,
+                           :ws-guest-comment,
+                           :ws-guest-date ;
+                   END-EXEC
+                   perform sqlstate-check
+                   if sqlcode not = 100 then
+                       add 1 to ws-rows-fetched
+                       display
+                           "<p><table>"
+                           "<tr><td>Name:</td><td>"
+                           ws-guest-name "</td></tr>"
+                           "<tr><td>Email:</td><td>"
+                           ws-guest-email "</td></tr>"
+                           "<tr><td>Date:</td><td>"
+                           ws-guest-date "</td></tr>"
+                           "<tr><td>Comment:</td><td>"
+                           ws-guest-comment "</td></tr>"
+                           "</p></table><hr />"
+                       end-display
+                   end-if
+               end-perform
+           end-if
 
            EXEC SQL
                CONNECT RESET
            END-EXEC.
            perform sqlstate-check
 
+           perform render-page-navigation
+
            display
                '<a href="'
                'https://github.com/shamrice/COBOL-Guest-Book-Webapp">'
@@ -137,6 +217,186 @@
            goback.
 
 
+       determine-requested-page.
+           accept ws-query-string from environment
+               ws-query-string-header
+           end-accept
+
+      * Remove potentially bad strings and normalize the '&' separator
+      * between query string parameters to the space get-param-value
+      * expects (same treatment sign-guest-book.cbl gives POST bodies).
+           inspect ws-query-string converting "<>&" to spaces
+
+           move function
+               get-param-value(ws-query-string, "page") to ws-temp
+           perform extract-numeric-param
+
+           move 1 to ws-page-number
+           if IS-NUMERIC-FIELD-VALID and ws-parsed-numeric-value > 0
+               then
+               move ws-parsed-numeric-value to ws-page-number
+           end-if
+
+           compute ws-page-offset =
+               (ws-page-number - 1) * ws-page-size
+
+           move function
+               get-param-value(ws-query-string, "book")
+               to ws-search-book-id
+           if function trim(ws-search-book-id) = spaces then
+               move ws-default-guest-book-id to ws-search-book-id
+           end-if
+
+           move function
+               get-param-value(ws-query-string, "name")
+               to ws-search-name
+           move function
+               get-param-value(ws-query-string, "from-date")
+               to ws-search-from-date
+           move function
+               get-param-value(ws-query-string, "to-date")
+               to ws-search-to-date
+
+           move "Y" to ws-date-params-valid
+           move ws-search-from-date to ws-date-check-field
+           perform validate-date-field
+           move ws-search-to-date to ws-date-check-field
+           perform validate-date-field
+
+           move spaces to ws-search-name-pattern
+           string "%" function trim(ws-search-name) "%"
+               into ws-search-name-pattern
+           end-string
+
+           move "1900-01-01 00:00:00" to ws-from-date-ts
+           if function trim(ws-search-from-date) not = spaces then
+               string function trim(ws-search-from-date) " 00:00:00"
+                   into ws-from-date-ts
+               end-string
+           end-if
+
+           move "9999-12-31 23:59:59" to ws-to-date-ts
+           if function trim(ws-search-to-date) not = spaces then
+               string function trim(ws-search-to-date) " 23:59:59"
+                   into ws-to-date-ts
+               end-string
+           end-if
+
+           string
+               "&book=" function html-attr-escape-string(
+                   function trim(ws-search-book-id))
+               "&name=" function html-attr-escape-string(
+                   function trim(ws-search-name))
+               "&from-date=" function html-attr-escape-string(
+                   function trim(ws-search-from-date))
+               "&to-date=" function html-attr-escape-string(
+                   function trim(ws-search-to-date))
+               into ws-nav-query-suffix
+           end-string
+
+           exit paragraph.
+
+
+       render-search-form.
+           display
+               '<form method="get" '
+               'action="/cgi-bin/view-guest-book.cgi">'
+               '<input type="hidden" name="book" value="'
+               function html-attr-escape-string(
+                   function trim(ws-search-book-id)) '" />'
+               '<p>Name: <input type="text" name="name" value="'
+               function html-attr-escape-string(
+                   function trim(ws-search-name)) '" />'
+               "From: "
+               '<input type="text" name="from-date" '
+               'placeholder="YYYY-MM-DD" value="'
+               function html-attr-escape-string(
+                   function trim(ws-search-from-date)) '" />'
+               "To: "
+               '<input type="text" name="to-date" '
+               'placeholder="YYYY-MM-DD" value="'
+               function html-attr-escape-string(
+                   function trim(ws-search-to-date)) '" />'
+               '<input type="submit" value="Search" /></p>'
+               "</form>"
+           end-display
+           exit paragraph.
+
+
+       validate-date-field.
+      *> A blank field is fine -- it just keeps the wide-open default
+      *> range already moved into ws-from-date-ts/ws-to-date-ts.
+      *> Anything non-blank has to be exactly YYYY-MM-DD (digits in the
+      *> year/month/day positions, dashes at 5 and 8) or the field is
+      *> rejected outright rather than handed to Postgres as-is.
+           if function trim(ws-date-check-field) = spaces then
+               exit paragraph
+           end-if
+
+           if function trim(ws-date-check-field) not =
+               ws-date-check-field(1:10) then
+               move "N" to ws-date-params-valid
+               exit paragraph
+           end-if
+
+           if ws-date-check-field(5:1) not = "-"
+               or ws-date-check-field(8:1) not = "-" then
+               move "N" to ws-date-params-valid
+               exit paragraph
+           end-if
+
+           perform varying ws-date-check-pos from 1 by 1
+               until ws-date-check-pos > 10
+               if ws-date-check-pos not = 5
+                   and ws-date-check-pos not = 8
+                   and (ws-date-check-field(ws-date-check-pos:1) < "0"
+                    or ws-date-check-field(ws-date-check-pos:1) > "9")
+                   then
+                   move "N" to ws-date-params-valid
+               end-if
+           end-perform
+
+           exit paragraph.
+
+
+       extract-numeric-param.
+           move "N" to ws-numeric-field-valid
+           move 0 to ws-parsed-numeric-value
+           move function trim(ws-temp) to ws-numeric-field
+           if function test-numval(ws-numeric-field) = 0 then
+               compute ws-parsed-numeric-value =
+                   function numval(ws-numeric-field)
+               move "Y" to ws-numeric-field-valid
+           end-if
+           exit paragraph.
+
+
+       render-page-navigation.
+           display '<p>'
+
+           if ws-page-number > 1 then
+               compute ws-prev-page = ws-page-number - 1
+               display
+                   '<a href="/cgi-bin/view-guest-book.cgi?page='
+                   ws-prev-page function trim(ws-nav-query-suffix)
+                   '">Previous</a> '
+               end-display
+           end-if
+
+           if ws-rows-fetched >= ws-page-size then
+               compute ws-next-page = ws-page-number + 1
+               display
+                   '<a href="/cgi-bin/view-guest-book.cgi?page='
+                   ws-next-page function trim(ws-nav-query-suffix)
+                   '">Next</a>'
+               end-display
+           end-if
+
+           display '</p>'
+
+           exit paragraph.
+
+
        sqlstate-check section.
            if sqlcode < 0
                display 'SQLSTATE='  sqlstate,
